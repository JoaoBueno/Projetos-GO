@@ -1,43 +1,219 @@
-PROGRAM-ID.  PIDTOUSER.
-
-FILE-CONTROL.
-	SELECT PS-FILE
-	ASSIGN TO PS-COMMAND
-	LINE SEQUENTIAL.
-
-FILE SECTION.
-FD  PS-FILE.
-01  PS-RECORD                   PIC X(080).
-
-WORKING-STORAGE SECTION.
-77  MY-SHARED-INT  SIGNED-INT.
-77  RETORNO        SIGNED-INT.
-* ps hp 29779 -o user
-01  PS-COMMAND.
-    03                          PIC X(009) VALUE "-P ps hp ".
-    03  COMMAND-PID             PIC Z(005).
-    03                          PIC X(008) VALUE " -o user".
-
-*LINKAGE SECTION.
-77  PID                         PIC 9(005).
-77  USER-NAME                   PIC X(030).
-
-*PROCEDURE DIVISION CHAINING PID.
-PROCEDURE DIVISION CHAINING PID.
-MAIN-LOGIC.
-    MOVE 5 TO MY-SHARED-INT.
-    call "./c/fatorial.so" USING BY VALUE MY-SHARED-INT GIVING RETORNO.
-
-    DISPLAY RETORNO.
-
-
-    *> MOVE PID TO COMMAND-PID.
-    *> OPEN INPUT PS-FILE.
-    *> READ PS-FILE NEXT
-    *>      RECORD INTO USER-NAME
-    *>      AT END MOVE SPACES TO USER-NAME
-    *> END-READ.
-
-    *> DISPLAY USER-NAME upon sysout.
-    *> CLOSE PS-FILE.
-    *> EXIT PROGRAM.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  PIDTOUSER.
+      *------------------------------------------------------------------------------*
+      * DADO UM PID, DEVOLVE O USUARIO DO SISTEMA OPERACIONAL DONO DO PROCESSO.      *
+      *                                                                              *
+      * CRIACAO...:   /  /     -                                                     *
+      * ALTERACAO.: 08/08/2026 - BUENO - IMPLEMENTADA A LEITURA REAL DO PS-FILE.      *
+      * ALTERACAO.: 08/08/2026 - BUENO - REMOVIDA CHAMADA DE TESTE (FATORIAL) E      *
+      *             TRATADO PID QUE JA NAO EXISTE MAIS NO SISTEMA.                   *
+      * ALTERACAO.: 08/08/2026 - BUENO - MODO LOTE: SE PID VIER ZERADO, LE UMA      *
+      *             LISTA DE PIDs DE UM ARQUIVO E DEVOLVE A TABELA PID/USUARIO      *
+      *             DE UMA VEZ, EM VEZ DE CHAMAR O PROGRAMA UM PID POR VEZ.         *
+      * ALTERACAO.: 08/08/2026 - BUENO - GRAVA CADA CONSULTA NO AUDIT.LOG          *
+      *             (COMPARTILHADO COM MD5 E GO-FCO).                              *
+      * ALTERACAO.: 08/08/2026 - BUENO - PS-COMMAND TAMBEM TRAZ ETIME E PCPU, ALEM *
+      *             DO USER, PARA DECIDIR SE UM PROCESSO ESTA TRAVADO OU SO OCUPADO*
+      * ALTERACAO.: 08/08/2026 - BUENO - TROCADO CHAINING POR LINKAGE SECTION/     *
+      *             PROCEDURE DIVISION USING, PARA PODER SER CHAMADO COM CALL...   *
+      *             USING A PARTIR DE OUTRO PROGRAMA (MENU).                       *
+      * ALTERACAO.: 08/08/2026 - BUENO - GRAVA TAMBEM UMA LINHA DE AUDITORIA NA    *
+      *             ENTRADA DE CADA MODO (UNICO/LOTE), ALEM DA GRAVACAO JA         *
+      *             EXISTENTE NO FINAL, PARA SOBRAR RASTRO MESMO SE O RUN CAIR NO  *
+      *             MEIO. LOTE DE MAIS DE 200 PIDs (LIMITE DA TABELA EM MEMORIA)   *
+      *             AGORA AVISA E IGNORA O RESTANTE DO ARQUIVO, EM VEZ DE ESTOURAR *
+      *             A TABELA SILENCIOSAMENTE.                                      *
+      *                                                                              *
+      *------------------------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PS-FILE
+               ASSIGN TO PS-COMMAND
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PID-LIST-FILE
+               ASSIGN TO WA-ARQ-PIDS
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO WA-ARQ-AUDIT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WA-FS-AUDIT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PS-FILE.
+       01  PS-RECORD                   PIC X(080).
+
+       FD  PID-LIST-FILE.
+       01  PID-LIST-REC                PIC X(005).
+
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+       77  WA-EOF-PS                   PIC X(001)      VALUE "N".
+      * ps hp 29779 -o user,etime,pcpu
+       01  PS-COMMAND.
+           03                          PIC X(009) VALUE "-P ps hp ".
+           03  COMMAND-PID             PIC Z(005).
+           03                          PIC X(019)
+                                       VALUE " -o user,etime,pcpu".
+
+       77  WN-QTDE-CAMPOS-PS           SIGNED-LONG.
+
+       77  WA-ARQ-PIDS                 PIC X(100)      VALUE
+               "PID-LOTE.TXT".
+       77  WA-EOF-PIDS                 PIC X(001)      VALUE "N".
+       77  WN-QTDE-PIDS                PIC 9(003)      VALUE ZEROS.
+       77  WS-IDX-PID                  PIC 9(003)      VALUE ZEROS.
+       01  WS-PID-LOTE-TAB.
+           03  WS-PID-LOTE OCCURS 200 TIMES.
+               05  WL-PID              PIC 9(005).
+               05  WL-USER-NAME        PIC X(030).
+               05  WL-ETIME            PIC X(012).
+               05  WL-PCPU             PIC X(008).
+
+       77  WA-ARQ-AUDIT                PIC X(100)      VALUE
+               "AUDIT.LOG".
+       77  WA-FS-AUDIT                 PIC X(002)      VALUE "00".
+       77  WA-AU-DATA                  PIC 9(008).
+       77  WA-AU-HORA                  PIC 9(006).
+       77  WA-AU-PROGRAM-ID            PIC X(020) VALUE "PIDTOUSER".
+       77  WA-AU-EVENTO                PIC X(010)      VALUE SPACES.
+       77  WA-AU-ENTRADA               PIC X(030)      VALUE SPACES.
+       77  WA-AU-RESULTADO             PIC X(020)      VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  PID                         PIC 9(005).
+       01  USER-NAME                   PIC X(030).
+       01  PROC-ETIME                  PIC X(012).
+       01  PROC-PCPU                   PIC X(008).
+
+       PROCEDURE DIVISION USING PID USER-NAME
+               PROC-ETIME PROC-PCPU.
+       MAIN-LOGIC.
+           IF  PID = ZEROS
+               PERFORM RT02-00-LOTE
+           ELSE
+               PERFORM RT01-00-UNICO
+           END-IF.
+
+           GOBACK.
+
+       RT01-00-UNICO.
+           MOVE "INICIO"       TO WA-AU-EVENTO.
+           MOVE PID            TO WA-AU-ENTRADA.
+           MOVE SPACES         TO WA-AU-RESULTADO.
+           PERFORM GRAVA-AUDITORIA.
+
+           MOVE PID TO COMMAND-PID.
+           MOVE "N" TO WA-EOF-PS.
+           MOVE SPACES TO USER-NAME PROC-ETIME PROC-PCPU.
+
+           OPEN INPUT PS-FILE.
+           READ PS-FILE NEXT
+                RECORD INTO PS-RECORD
+                AT END MOVE "S" TO WA-EOF-PS
+           END-READ.
+           CLOSE PS-FILE.
+
+           IF  WA-EOF-PS = "S" OR PS-RECORD = SPACES
+               MOVE "NO SUCH PID" TO USER-NAME
+           ELSE
+               PERFORM RT04-00-PARSE-PS-RECORD
+           END-IF.
+
+           DISPLAY USER-NAME " " PROC-ETIME " " PROC-PCPU
+               UPON SYSOUT.
+
+           MOVE "CONSULTA"     TO WA-AU-EVENTO.
+           MOVE PID            TO WA-AU-ENTRADA.
+           MOVE USER-NAME      TO WA-AU-RESULTADO.
+           PERFORM GRAVA-AUDITORIA.
+
+       RT02-00-LOTE.
+           MOVE "INICIO"       TO WA-AU-EVENTO.
+           MOVE SPACES         TO WA-AU-ENTRADA.
+           MOVE SPACES         TO WA-AU-RESULTADO.
+           PERFORM GRAVA-AUDITORIA.
+
+           DISPLAY "Arquivo com a lista de PIDs [" WA-ARQ-PIDS "]: "
+               WITH NO ADVANCING.
+           ACCEPT WA-ARQ-PIDS.
+
+           MOVE "N" TO WA-EOF-PIDS.
+           MOVE ZEROS TO WN-QTDE-PIDS.
+
+           OPEN INPUT PID-LIST-FILE.
+           PERFORM UNTIL WA-EOF-PIDS = "S"
+               READ PID-LIST-FILE INTO PID-LIST-REC
+                   AT END MOVE "S" TO WA-EOF-PIDS
+               END-READ
+               IF  WA-EOF-PIDS NOT = "S"
+                   IF  WN-QTDE-PIDS < 200
+                       ADD 1 TO WN-QTDE-PIDS
+                       MOVE PID-LIST-REC TO WL-PID(WN-QTDE-PIDS)
+                       PERFORM RT03-00-BUSCA-UM-DA-TABELA
+                   ELSE
+                       DISPLAY "AVISO: " WA-ARQ-PIDS
+                               " TEM MAIS DE 200 PIDs - O RESTANTE "
+                               "DO ARQUIVO SERA IGNORADO."
+                       MOVE "S" TO WA-EOF-PIDS
+                   END-IF
+               END-IF
+           END-PERFORM.
+           CLOSE PID-LIST-FILE.
+
+           PERFORM VARYING WS-IDX-PID FROM 1 BY 1
+                   UNTIL WS-IDX-PID > WN-QTDE-PIDS
+               DISPLAY WL-PID(WS-IDX-PID) " " WL-USER-NAME(WS-IDX-PID)
+                       " " WL-ETIME(WS-IDX-PID)
+                       " " WL-PCPU(WS-IDX-PID)
+           END-PERFORM.
+
+           MOVE WN-QTDE-PIDS TO USER-NAME.
+
+           MOVE "LOTE"          TO WA-AU-EVENTO.
+           MOVE WN-QTDE-PIDS    TO WA-AU-ENTRADA.
+           MOVE "OK"            TO WA-AU-RESULTADO.
+           PERFORM GRAVA-AUDITORIA.
+
+       RT03-00-BUSCA-UM-DA-TABELA.
+           MOVE WL-PID(WN-QTDE-PIDS) TO COMMAND-PID.
+           MOVE "N" TO WA-EOF-PS.
+
+           OPEN INPUT PS-FILE.
+           READ PS-FILE NEXT
+                RECORD INTO PS-RECORD
+                AT END MOVE "S" TO WA-EOF-PS
+           END-READ.
+           CLOSE PS-FILE.
+
+           IF  WA-EOF-PS = "S" OR PS-RECORD = SPACES
+               MOVE "NO SUCH PID" TO WL-USER-NAME(WN-QTDE-PIDS)
+               MOVE SPACES        TO WL-ETIME(WN-QTDE-PIDS)
+                                     WL-PCPU(WN-QTDE-PIDS)
+           ELSE
+               UNSTRING PS-RECORD DELIMITED BY ALL SPACE INTO
+                   WL-USER-NAME(WN-QTDE-PIDS)
+                   WL-ETIME(WN-QTDE-PIDS)
+                   WL-PCPU(WN-QTDE-PIDS)
+               END-UNSTRING
+           END-IF.
+
+       RT04-00-PARSE-PS-RECORD.
+      * LINHA DO "ps -o user,etime,pcpu" VEM COM AS COLUNAS SEPARADAS
+      * POR UM OU MAIS ESPACOS (ALINHAMENTO DO PROPRIO ps).
+           UNSTRING PS-RECORD DELIMITED BY ALL SPACE INTO
+               USER-NAME
+               PROC-ETIME
+               PROC-PCPU
+           END-UNSTRING.
+
+           IF  USER-NAME = SPACES
+               MOVE "NO SUCH PID" TO USER-NAME
+           END-IF.
+
+           COPY AUDITP.
