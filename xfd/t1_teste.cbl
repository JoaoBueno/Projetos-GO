@@ -1,10 +1,87 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID.    t1_teste.
+*> ------------------------------------------------------------------
+*> TESTA AS ROTINAS DE JSON T1-T4.
+*>
+*> CRIACAO...:   /  /     -
+*> ALTERACAO.: 08/08/2026 - BUENO - VIROU UM REGRESSION CHECK: UMA
+*>             TABELA DE FIXTURES JSON COM O LEN ESPERADO POR
+*>             SUBROTINA, COMPARADO CONTRA O LEN DEVOLVIDO, COM UM
+*>             RESUMO PASS/FAIL NO FINAL.
+*> ALTERACAO.: 08/08/2026 - BUENO - GRAVA O RESUMO DA RODADA NO
+*>             AUDIT.LOG (COMPARTILHADO COM PIDTOUSER, MD5 E GO-FCO).
+*>             ESTE PROGRAMA E FREE-FORMAT E OS OUTROS SAO FIXED-
+*>             FORMAT, ENTAO O `COPY AUDITP`/`COPY AUDITREC` USADO
+*>             NELES NAO DA PARA REUSAR AQUI (O TEXTO COPIADO E
+*>             INTERPRETADO NO FORMATO DE QUEM FAZ O COPY, E OS
+*>             COMENTARIOS `*` EM COLUNA 7 DOS COPYBOOKS FIXED-FORMAT
+*>             NAO SAO COMENTARIO VALIDO EM FREE-FORMAT) - A GRAVACAO
+*>             FOI REESCRITA AQUI EM FREE-FORMAT, MAS USANDO O MESMO
+*>             ARQUIVO FISICO (AUDIT.LOG) E O MESMO LAYOUT DE REGISTRO
+*>             DO AUDITREC.CPY, ENTAO O LOG CONTINUA SENDO UM SO PARA
+*>             OS QUATRO PROGRAMAS.
+*> ALTERACAO.: 08/08/2026 - BUENO - CALCULA O MD5 DE CADA PAYLOAD JSON
+*>             (VIA CALL "MD5", A MESMA SUBROTINA DO TSTRET.CBL) ANTES
+*>             DE CHAMAR T1-T4 E CONFERE CONTRA O JSON-HASH-LOG.TXT -
+*>             SE A COMBINACAO SUBROTINA+HASH JA FOI PROCESSADA ANTES,
+*>             PULA A CHAMADA (O FEED DE UPSTREAM AS VEZES REENVIA O
+*>             MESMO PAYLOAD).
+*> ALTERACAO.: 08/08/2026 - BUENO - ACRESCENTADO GOBACK NO FINAL DO
+*>             PROCED-00 PARA PODER SER CHAMADO PELO MENU CENTRAL SEM
+*>             CAIR NOS PARAGRAFOS SEGUINTES.
+*> ALTERACAO.: 08/08/2026 - BUENO - GRAVA TAMBEM UMA LINHA DE
+*>             AUDITORIA NO INICIO DA RODADA, ALEM DO RESUMO JA
+*>             GRAVADO NO FINAL. CORRIGIDO O LEN ESPERADO DA FIXTURE
+*>             "CNPJ EM JSON" (ERA 26, O LITERAL TEM 25 BYTES).
+*> ALTERACAO.: 08/08/2026 - BUENO - O HASH-LOG NAO PULA MAIS A CHAMADA
+*>             NEM A COMPARACAO DE LEN QUANDO A COMBINACAO JA FOI VISTA
+*>             - AS FIXTURES SAO CONSTANTES FIXAS, ENTAO TODA RODADA
+*>             BATIA NO MESMO HASH E O RESUMO FICAVA PRESO EM "0 PASS /
+*>             0 FAIL" A PARTIR DA SEGUNDA EXECUCAO. O HASH-LOG AGORA SO
+*>             EVITA REGRAVAR A MESMA LINHA NO ARQUIVO, SEM AFETAR O
+*>             REGRESSION CHECK.
+*> ------------------------------------------------------------------
 
 ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT AUDIT-LOG-FILE
+        ASSIGN TO WA-ARQ-AUDIT
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WA-FS-AUDIT.
+
+    SELECT HASH-LOG-FILE
+        ASSIGN TO WA-ARQ-HASHLOG
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WA-FS-HASHLOG.
 
 DATA DIVISION.
+FILE SECTION.
+FD  AUDIT-LOG-FILE.
+01  AUDIT-REC.
+    03  AU-DATA                 PIC 9(008).
+    03  AU-HORA                 PIC 9(006).
+    03  AU-PROGRAM-ID           PIC X(020).
+    03  AU-EVENTO               PIC X(010).
+    03  AU-ENTRADA              PIC X(030).
+    03  AU-RESULTADO            PIC X(020).
+
+FD  HASH-LOG-FILE.
+01  HASH-LOG-REC.
+    03  HL-SUBNOME              PIC X(002).
+    03  HL-HASH                 PIC X(032).
+
 WORKING-STORAGE SECTION.
+77  WA-ARQ-AUDIT                PIC X(100)          VALUE "AUDIT.LOG".
+77  WA-FS-AUDIT                 PIC X(002)          VALUE "00".
+77  WA-AU-DATA                  PIC 9(008).
+77  WA-AU-HORA                  PIC 9(006).
+77  WA-AU-PROGRAM-ID            PIC X(020)          VALUE "t1_teste".
+77  WA-AU-EVENTO                PIC X(010)          VALUE SPACES.
+77  WA-AU-ENTRADA               PIC X(030)          VALUE SPACES.
+77  WA-AU-RESULTADO             PIC X(020)          VALUE SPACES.
+77  WA-QTDE-OK-DISPLAY           PIC ZZZ9.
+77  WA-QTDE-FALHA-DISPLAY        PIC ZZZ9.
 77  SW-STATUS                   PIC X(002)          VALUE SPACES.
 77  WS-PARA                     PIC X(001)          VALUE SPACES.
 77  RET                         SIGNED-LONG.
@@ -12,6 +89,40 @@ WORKING-STORAGE SECTION.
 77  WP-XFD-JSON                 POINTER.
 77  WA-MD5                      PIC X(032).
 77  LEN                         SIGNED-LONG.
+77  WA-ARQ-HASHLOG              PIC X(100)          VALUE
+        "JSON-HASH-LOG.TXT".
+77  WA-FS-HASHLOG                PIC X(002)          VALUE "00".
+77  WA-EOF-HASHLOG               PIC X(001)          VALUE "N".
+77  WS-MD5-STR                   PIC X(100)          VALUE SPACES.
+77  WS-ACHOU-HASH                PIC X(001)          VALUE "N".
+01  WS-HASH-LOG-TAB.
+    03  WS-HASH-LOG-ENTRY OCCURS 200 TIMES.
+        05  WL-SUBNOME            PIC X(002).
+        05  WL-HASH               PIC X(032).
+77  WS-QTDE-HASH-LOG              SIGNED-LONG           VALUE 0.
+77  WS-IDX-HASH                   SIGNED-LONG.
+77  WS-QTDE-PULADOS               SIGNED-LONG           VALUE 0.
+
+*> ------------------------------------------------------------------
+*> TABELA DE FIXTURES: CADA LINHA TEM O JSON DE ENTRADA E O LEN
+*> ESPERADO PARA CADA UMA DAS SUBROTINAS T1-T4 (LEN ESPERADO =
+*> TAMANHO DO JSON SEM OS BRANCOS A DIREITA, CAPTURADO COMO BASELINE
+*> NA PRIMEIRA EXECUCAO OK CONHECIDA DESTA ROTINA).
+*> ------------------------------------------------------------------
+01  WS-FIXTURES.
+    03  WS-FIXTURE OCCURS 4 TIMES.
+        05  WF-DESCRICAO         PIC X(030).
+        05  WF-JSON              PIC X(100).
+        05  WF-EXP-LEN           SIGNED-LONG.
+
+01  WS-SUBNOMES.
+    03  WS-SUBNOME OCCURS 4 TIMES PIC X(002).
+
+77  WS-IDX-FIX                  SIGNED-LONG.
+77  WS-IDX-SUB                  SIGNED-LONG.
+77  WS-QTDE-OK                  SIGNED-LONG              VALUE 0.
+77  WS-QTDE-FALHA                SIGNED-LONG              VALUE 0.
+77  WS-RESULT                   PIC X(004).
 
 PROCEDURE DIVISION.
 PROCED-00.
@@ -20,26 +131,165 @@ PROCED-00.
 
     CALL "./t1.so".
 
-    move "teste" to WA-XFD-JSON.
+    MOVE "INICIO"           TO WA-AU-EVENTO.
+    MOVE "T1-T4"            TO WA-AU-ENTRADA.
+    MOVE SPACES             TO WA-AU-RESULTADO.
+    PERFORM GRAVA-AUDITORIA.
 
-    CALL "T1" USING BY REFERENCE WA-XFD-JSON
-                    BY REFERENCE LEN
-    END-CALL.
+    PERFORM CARREGA-FIXTURES.
+    PERFORM CARREGA-HASH-LOG.
 
-    move "teste" to WA-XFD-JSON.
+    PERFORM VARYING WS-IDX-SUB FROM 1 BY 1 UNTIL WS-IDX-SUB > 4
+        PERFORM EXECUTA-FIXTURES-DA-SUB
+    END-PERFORM.
 
-    CALL "T2" USING BY REFERENCE WA-XFD-JSON
-                    BY REFERENCE LEN
-    END-CALL.
+    PERFORM GRAVA-HASH-LOG.
 
-    move "teste" to WA-XFD-JSON.
+    DISPLAY "----------------------------------------".
+    DISPLAY "RESUMO: " WS-QTDE-OK " PASS / "
+            WS-QTDE-FALHA " FAIL / "
+            WS-QTDE-PULADOS " JA NO HASH-LOG (NAO REGRAVADOS)".
 
-    CALL "T3" USING BY REFERENCE WA-XFD-JSON
-                    BY REFERENCE LEN
-    END-CALL.
+    MOVE "TESTE"            TO WA-AU-EVENTO.
+    MOVE "T1-T4"            TO WA-AU-ENTRADA.
+    MOVE WS-QTDE-OK         TO WA-QTDE-OK-DISPLAY.
+    MOVE WS-QTDE-FALHA      TO WA-QTDE-FALHA-DISPLAY.
+    STRING WA-QTDE-OK-DISPLAY    DELIMITED BY SIZE
+           " PASS / "            DELIMITED BY SIZE
+           WA-QTDE-FALHA-DISPLAY DELIMITED BY SIZE
+           " FAIL"               DELIMITED BY SIZE
+           INTO WA-AU-RESULTADO
+    END-STRING.
+    PERFORM GRAVA-AUDITORIA.
+
+    accept ws-para.
+    goback.
+
+CARREGA-FIXTURES.
+    MOVE "T1" TO WS-SUBNOME(1).
+    MOVE "T2" TO WS-SUBNOME(2).
+    MOVE "T3" TO WS-SUBNOME(3).
+    MOVE "T4" TO WS-SUBNOME(4).
+
+    MOVE "CASO SIMPLES"            TO WF-DESCRICAO(1).
+    MOVE "teste"                   TO WF-JSON(1).
+    MOVE 5                         TO WF-EXP-LEN(1).
+
+    MOVE "CNPJ EM JSON"            TO WF-DESCRICAO(2).
+    MOVE '{"cnpj":"24907602000195"}' TO WF-JSON(2).
+    MOVE 25                        TO WF-EXP-LEN(2).
+
+    MOVE "JSON VAZIO"              TO WF-DESCRICAO(3).
+    MOVE "{}"                      TO WF-JSON(3).
+    MOVE 2                         TO WF-EXP-LEN(3).
+
+    MOVE "NOME COM ACENTO"         TO WF-DESCRICAO(4).
+    MOVE '{"nome":"joao"}'         TO WF-JSON(4).
+    MOVE 15                        TO WF-EXP-LEN(4).
 
-    CALL "T4" USING BY REFERENCE WA-XFD-JSON
+EXECUTA-FIXTURES-DA-SUB.
+    PERFORM VARYING WS-IDX-FIX FROM 1 BY 1 UNTIL WS-IDX-FIX > 4
+        PERFORM EXECUTA-UM-TESTE
+    END-PERFORM.
+
+EXECUTA-UM-TESTE.
+    MOVE WF-JSON(WS-IDX-FIX) TO WA-XFD-JSON.
+    MOVE SPACES TO WS-MD5-STR.
+    MOVE WF-JSON(WS-IDX-FIX) TO WS-MD5-STR.
+    CALL "MD5" USING WS-MD5-STR WA-MD5.
+
+    PERFORM PROCURA-HASH.
+
+    MOVE 0 TO LEN
+
+    CALL WS-SUBNOME(WS-IDX-SUB) USING BY REFERENCE WA-XFD-JSON
                     BY REFERENCE LEN
-    END-CALL.
+    END-CALL
 
-    accept ws-para.
+    IF  LEN = WF-EXP-LEN(WS-IDX-FIX)
+        MOVE "PASS" TO WS-RESULT
+        ADD 1 TO WS-QTDE-OK
+    ELSE
+        MOVE "FAIL" TO WS-RESULT
+        ADD 1 TO WS-QTDE-FALHA
+    END-IF.
+
+*>  O HASH-LOG SO SERVE PARA NAO REGISTRAR A MESMA COMBINACAO
+*>  SUBROTINA+PAYLOAD DUAS VEZES (UTIL QUANDO O JSON VEM DE UM FEED
+*>  QUE REENVIA O MESMO PAYLOAD); A FIXTURE E UMA CONSTANTE FIXA, ENTAO
+*>  JA TER SIDO VISTA ANTES NUNCA DEVE PULAR A CHAMADA OU A COMPARACAO
+*>  DE LEN, SO EVITAR DUPLICAR A LINHA NO LOG.
+    IF  WS-ACHOU-HASH = "S"
+        ADD 1 TO WS-QTDE-PULADOS
+        DISPLAY WS-SUBNOME(WS-IDX-SUB) " - "
+                WF-DESCRICAO(WS-IDX-FIX) " - ESPERADO "
+                WF-EXP-LEN(WS-IDX-FIX) " OBTIDO " LEN
+                " - " WS-RESULT " (MD5 " WA-MD5 " JA NO LOG)"
+    ELSE
+        DISPLAY WS-SUBNOME(WS-IDX-SUB) " - "
+                WF-DESCRICAO(WS-IDX-FIX) " - ESPERADO "
+                WF-EXP-LEN(WS-IDX-FIX) " OBTIDO " LEN
+                " - " WS-RESULT
+
+        ADD 1 TO WS-QTDE-HASH-LOG
+        MOVE WS-SUBNOME(WS-IDX-SUB) TO WL-SUBNOME(WS-QTDE-HASH-LOG)
+        MOVE WA-MD5                 TO WL-HASH(WS-QTDE-HASH-LOG)
+    END-IF.
+
+PROCURA-HASH.
+    MOVE "N" TO WS-ACHOU-HASH.
+    PERFORM VARYING WS-IDX-HASH FROM 1 BY 1
+            UNTIL WS-IDX-HASH > WS-QTDE-HASH-LOG
+        IF  WL-SUBNOME(WS-IDX-HASH) = WS-SUBNOME(WS-IDX-SUB)
+            AND WL-HASH(WS-IDX-HASH) = WA-MD5
+            MOVE "S" TO WS-ACHOU-HASH
+        END-IF
+    END-PERFORM.
+
+CARREGA-HASH-LOG.
+    MOVE "N" TO WA-EOF-HASHLOG.
+    MOVE 0   TO WS-QTDE-HASH-LOG.
+
+    OPEN INPUT HASH-LOG-FILE.
+    IF  WA-FS-HASHLOG NOT = "35"
+        PERFORM UNTIL WA-EOF-HASHLOG = "S"
+            READ HASH-LOG-FILE
+                AT END MOVE "S" TO WA-EOF-HASHLOG
+            END-READ
+            IF  WA-EOF-HASHLOG NOT = "S"
+                ADD 1 TO WS-QTDE-HASH-LOG
+                MOVE HL-SUBNOME TO WL-SUBNOME(WS-QTDE-HASH-LOG)
+                MOVE HL-HASH    TO WL-HASH(WS-QTDE-HASH-LOG)
+            END-IF
+        END-PERFORM
+        CLOSE HASH-LOG-FILE
+    END-IF.
+
+GRAVA-HASH-LOG.
+    OPEN OUTPUT HASH-LOG-FILE.
+    PERFORM VARYING WS-IDX-HASH FROM 1 BY 1
+            UNTIL WS-IDX-HASH > WS-QTDE-HASH-LOG
+        MOVE WL-SUBNOME(WS-IDX-HASH) TO HL-SUBNOME
+        MOVE WL-HASH(WS-IDX-HASH)    TO HL-HASH
+        WRITE HASH-LOG-REC
+    END-PERFORM.
+    CLOSE HASH-LOG-FILE.
+
+GRAVA-AUDITORIA.
+    ACCEPT WA-AU-DATA FROM DATE YYYYMMDD.
+    ACCEPT WA-AU-HORA FROM TIME.
+
+    OPEN EXTEND AUDIT-LOG-FILE.
+    IF  WA-FS-AUDIT = "35"
+        OPEN OUTPUT AUDIT-LOG-FILE
+    END-IF.
+
+    MOVE WA-AU-DATA          TO AU-DATA.
+    MOVE WA-AU-HORA          TO AU-HORA.
+    MOVE WA-AU-PROGRAM-ID    TO AU-PROGRAM-ID.
+    MOVE WA-AU-EVENTO        TO AU-EVENTO.
+    MOVE WA-AU-ENTRADA       TO AU-ENTRADA.
+    MOVE WA-AU-RESULTADO     TO AU-RESULTADO.
+    WRITE AUDIT-REC.
+
+    CLOSE AUDIT-LOG-FILE.
