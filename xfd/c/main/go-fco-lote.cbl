@@ -0,0 +1,398 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      GO-FCO-LOTE.
+      *------------------------------------------------------------------------------*
+      * VERSAO BATCH/NOTURNA DO GO-FCO (MAIN): LE O EXTRATO DO DIA DE CNPJs NOVOS,   *
+      * CONSULTA O SERPRO PARA CADA UM (PULANDO OS JA CONHECIDOS NO CNPJ-MASTER) E   *
+      * GRAVA UM LOG DA EXECUCAO (INICIO, FIM, PROCESSADOS, ERROS, NOVOS X           *
+      * JA-CONHECIDOS) PARA RODAR SEM OPERADOR E SER CONFERIDO NA MANHA SEGUINTE.    *
+      * ALTERACAO.: 08/08/2026 - BUENO - COMPARA O MD5 DO EXTRATO DE HOJE COM O      *
+      *             ULTIMO MD5 CONHECIDO (CHECKSUM-LOG.TXT) E PULA O PROCESSAMENTO   *
+      *             INTEIRO SE O ARQUIVO NAO MUDOU DESDE A ULTIMA EXECUCAO.          *
+      * ALTERACAO.: 08/08/2026 - BUENO - RESPEITA A MESMA COTA DIARIA DE CONSULTAS   *
+      *             AO SERPRO (SERPRO-COTA.TXT) USADA PELAS OUTRAS COPIAS DO        *
+      *             GO-FCO - PARA DE CONSULTAR E SO REGISTRA ERRO NO RESTANTE DO    *
+      *             LOTE QUANDO A COTA DO DIA SE ESGOTA.                            *
+      * ALTERACAO.: 08/08/2026 - BUENO - LE SYSTEM.PARM NA SUBIDA (COPY SYSPARM)    *
+      *             PARA SABER O CAMINHO DA .SO DO SERPRO E O TAMANHO DA COTA      *
+      *             DIARIA, EM VEZ DE TER OS DOIS FIXOS NO FONTE.                   *
+      *                                                                              *
+      * CRIACAO...: 08/08/2026 - BUENO                                               *
+      *------------------------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CNPJ-INPUT-FILE
+               ASSIGN TO WA-ARQ-LOTE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CNPJ-MASTER-FILE
+               ASSIGN TO "CNPJ-MASTER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CNPJ
+               FILE STATUS IS WA-FS-MASTER.
+
+           SELECT RUN-LOG-FILE
+               ASSIGN TO WA-ARQ-LOG
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKSUM-LOG-FILE
+               ASSIGN TO WA-ARQ-CHECKSUM
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WA-FS-CHECKSUM.
+
+           SELECT QUOTA-CONTROL-FILE
+               ASSIGN TO WA-ARQ-COTA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WA-FS-COTA.
+
+           SELECT SYSTEM-PARM-FILE
+               ASSIGN TO WA-ARQ-SYSPARM
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WA-FS-SYSPARM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CNPJ-INPUT-FILE.
+       01  CNPJ-INPUT-REC              PIC X(014).
+
+       FD  CNPJ-MASTER-FILE.
+           COPY CNPJREC.
+
+       FD  RUN-LOG-FILE.
+       01  LOG-REC                    PIC X(200).
+
+       FD  CHECKSUM-LOG-FILE.
+       01  CHECKSUM-LOG-REC.
+           03  CL-ARQUIVO             PIC X(100).
+           03  CL-MD5                 PIC X(032).
+
+       FD  QUOTA-CONTROL-FILE.
+           COPY QUOTAREC.
+
+       FD  SYSTEM-PARM-FILE.
+       01  SYSTEM-PARM-REC             PIC X(706).
+
+       WORKING-STORAGE SECTION.
+       77  WN-RET                      SIGNED-LONG.
+       77  WA-FS-MASTER                PIC X(002)          VALUE "00".
+       77  WA-JA-CONHECIDO             PIC X(001)          VALUE "N".
+       77  WA-ARQ-LOTE                 PIC X(100)          VALUE
+               "CNPJ-NOVOS.TXT".
+       77  WA-ARQ-LOG                  PIC X(100)          VALUE
+               "GO-FCO-LOTE.LOG".
+       77  WA-EOF-LOTE                 PIC X(001)          VALUE "N".
+       77  WS-DATA-INICIO              PIC 9(008)          VALUE ZEROS.
+       77  WS-HORA-INICIO              PIC 9(008)          VALUE ZEROS.
+       77  WS-DATA-FIM                 PIC 9(008)          VALUE ZEROS.
+       77  WS-HORA-FIM                 PIC 9(008)          VALUE ZEROS.
+       77  WN-QTDE-PROCESSADOS         PIC 9(005)          VALUE ZEROS.
+       77  WN-QTDE-NOVOS               PIC 9(005)          VALUE ZEROS.
+       77  WN-QTDE-CONHECIDOS          PIC 9(005)          VALUE ZEROS.
+       77  WN-QTDE-ERRO                PIC 9(005)          VALUE ZEROS.
+       77  WN-QTDE-REJEITADOS          PIC 9(005)          VALUE ZEROS.
+       77  WA-RET-DISPLAY              PIC -(009)9.
+       77  WA-ARQ-CHECKSUM             PIC X(100)          VALUE
+               "CHECKSUM-LOG.TXT".
+       77  WA-FS-CHECKSUM              PIC X(002)          VALUE "00".
+       77  WA-EOF-CHECKSUM             PIC X(001)          VALUE "N".
+       77  WA-ARQ-MUDOU                PIC X(001)          VALUE "S".
+       77  WN-QTDE-LOG-ANTIGO          PIC 9(005)          VALUE ZEROS.
+       77  WS-IDX-LOG                  PIC 9(005)          VALUE ZEROS.
+       77  WS-ACHOU-LOG                PIC X(001)          VALUE "N".
+       77  WS-MD5-STR                  PIC X(100)          VALUE SPACES.
+       77  WS-MD5-HASH                 PIC X(032)          VALUE SPACES.
+       77  WS-CHECKSUM-EXTRATO         PIC X(032)          VALUE SPACES.
+       01  WS-CHECKSUM-LOG-TAB.
+           03  WS-CHECKSUM-LOG OCCURS 200 TIMES.
+               05  WL-ARQUIVO          PIC X(100).
+               05  WL-MD5              PIC X(032).
+       77  WA-ARQ-COTA                 PIC X(100)          VALUE
+               "SERPRO-COTA.TXT".
+       77  WA-FS-COTA                  PIC X(002)          VALUE "00".
+       77  WA-COTA-HOJE                PIC 9(008)          VALUE ZEROS.
+       77  WA-COTA-OK                  PIC X(001)          VALUE "S".
+       77  WA-COTA-ESGOTADA            PIC X(001)          VALUE "N".
+       77  WA-COTA-LIMITE              PIC 9(006)          VALUE 500.
+       77  WA-ARQ-SYSPARM              PIC X(100)          VALUE
+               "SYSTEM.PARM".
+       77  WA-FS-SYSPARM               PIC X(002)          VALUE "00".
+
+           COPY SYSPARM.
+
+           COPY CNPJVAL.
+
+      *LINKAGE SECTION.
+       77  LNK-FCO                     PIC 9(014)          VALUE ZEROS.
+       77  LNK-RETORNO                 PIC X(1024)         VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       RT00-00-INICIO.
+           PERFORM CARREGA-SYSPARM.
+           MOVE SP-SERPRO-DAILY-QUOTA TO WA-COTA-LIMITE.
+
+           SET CONFIGURATION "DLL-CONVENTION" TO 0.
+           CALL SP-LIB-SERPRO.
+
+           OPEN OUTPUT RUN-LOG-FILE.
+           ACCEPT WS-DATA-INICIO FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-INICIO FROM TIME.
+           PERFORM RT06-00-GRAVA-LOG-INICIO.
+
+           PERFORM RT01-00-ABRE-MASTER.
+
+           PERFORM RT08-00-CALCULA-CHECKSUM-EXTRATO.
+           PERFORM RT09-00-VERIFICA-CHECKSUM.
+
+           IF  WA-ARQ-MUDOU = "N"
+               STRING "EXTRATO " WA-ARQ-LOTE
+                   " IDENTICO AO DA ULTIMA EXECUCAO - NADA A PROCESSAR"
+                   DELIMITED BY SIZE INTO LOG-REC
+               END-STRING
+               WRITE LOG-REC
+           ELSE
+               OPEN INPUT CNPJ-INPUT-FILE
+               MOVE "N" TO WA-EOF-LOTE
+
+               PERFORM UNTIL WA-EOF-LOTE = "S"
+                   READ CNPJ-INPUT-FILE INTO CNPJ-INPUT-REC
+                       AT END MOVE "S" TO WA-EOF-LOTE
+                   END-READ
+                   IF  WA-EOF-LOTE NOT = "S"
+                       MOVE CNPJ-INPUT-REC TO LNK-FCO
+                       PERFORM RT02-00-PROCESSA-UM-CNPJ
+                   END-IF
+               END-PERFORM
+
+               CLOSE CNPJ-INPUT-FILE
+               PERFORM RT10-00-GRAVA-CHECKSUM
+           END-IF.
+
+           CLOSE CNPJ-MASTER-FILE.
+
+           ACCEPT WS-DATA-FIM FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-FIM FROM TIME.
+           PERFORM RT07-00-GRAVA-LOG-FIM.
+           CLOSE RUN-LOG-FILE.
+
+           STOP RUN.
+
+       RT01-00-ABRE-MASTER.
+           OPEN I-O CNPJ-MASTER-FILE.
+           IF  WA-FS-MASTER = "35"
+               OPEN OUTPUT CNPJ-MASTER-FILE
+               CLOSE CNPJ-MASTER-FILE
+               OPEN I-O CNPJ-MASTER-FILE
+           END-IF.
+
+       RT02-00-PROCESSA-UM-CNPJ.
+           PERFORM VALIDA-CNPJ.
+           IF  CV-CNPJ-VALIDO NOT = "S"
+               ADD 1 TO WN-QTDE-REJEITADOS
+               STRING "REJEITADO (DIGITO INVALIDO): " LNK-FCO
+                   DELIMITED BY SIZE INTO LOG-REC
+               END-STRING
+               WRITE LOG-REC
+           ELSE
+               MOVE LNK-FCO TO CM-CNPJ
+               MOVE "N" TO WA-JA-CONHECIDO
+               READ CNPJ-MASTER-FILE
+                   KEY IS CM-CNPJ
+                   INVALID KEY
+                       MOVE "N" TO WA-JA-CONHECIDO
+                   NOT INVALID KEY
+                       MOVE "S" TO WA-JA-CONHECIDO
+               END-READ
+               IF  WA-JA-CONHECIDO = "S"
+                   ADD 1 TO WN-QTDE-CONHECIDOS
+                   ADD 1 TO WN-QTDE-PROCESSADOS
+               ELSE
+                   PERFORM RT03-00-CONSULTA-SERPRO
+               END-IF
+           END-IF.
+
+       RT03-00-CONSULTA-SERPRO.
+           MOVE "N" TO WA-COTA-ESGOTADA.
+           PERFORM CONTROLA-COTA.
+
+           IF  WA-COTA-OK = "N"
+               MOVE -1 TO WN-RET
+               MOVE "S" TO WA-COTA-ESGOTADA
+           ELSE
+               MOVE ALL X"00" TO LNK-RETORNO
+               MOVE LENGTH OF LNK-RETORNO TO WN-RET
+
+               CALL "serpro"
+                        USING BY REFERENCE LNK-FCO, LNK-RETORNO
+                        BY REFERENCE WN-RET
+                        returning INTO WN-RET
+               END-CALL
+
+               IF  WN-RET >= 0
+                   PERFORM REGISTRA-COTA
+               END-IF
+           END-IF.
+
+           ADD 1 TO WN-QTDE-PROCESSADOS.
+
+           IF  WA-COTA-ESGOTADA = "S"
+               ADD 1 TO WN-QTDE-ERRO
+               STRING "COTA DIARIA DE SERPRO ESGOTADA - CNPJ " LNK-FCO
+                   " NAO TENTADO"
+                   DELIMITED BY SIZE INTO LOG-REC
+               END-STRING
+               WRITE LOG-REC
+           ELSE
+           IF  WN-RET < 0
+               ADD 1 TO WN-QTDE-ERRO
+               MOVE WN-RET TO WA-RET-DISPLAY
+               STRING "ERRO SERPRO CNPJ " LNK-FCO " RET="
+                   FUNCTION TRIM(WA-RET-DISPLAY)
+                   DELIMITED BY SIZE INTO LOG-REC
+               END-STRING
+               WRITE LOG-REC
+           ELSE
+               MOVE LNK-FCO TO CM-CNPJ
+
+               unstring LNK-RETORNO delimited by "|" into
+                   CM-NOME-EMPRESARIAL
+                   CM-NOME-FANTASIA
+                   CM-DATA-ABERTURA
+                   CM-CORREIO-ELETRONICO
+                   CM-PORTE
+                   CM-ENDERECO-TIPO-LOGR
+                   CM-ENDERECO-LOGRADOURO
+                   CM-ENDERECO-BAIRRO
+                   CM-ENDERECO-MUNICIPIO
+                   CM-ENDERECO-UF
+                   CM-ENDERECO-CEP
+                   CM-TELEFONE-1
+                   CM-TELEFONE-2
+                   CM-TELEFONE-3
+                   CM-TELEFONE-4
+                   CM-CNAE-PRINCIPAL
+                   CM-CNAE-SECUNDARIAS
+               END-UNSTRING
+
+               ACCEPT CM-DATA-ULT-CONSULTA FROM DATE YYYYMMDD
+
+               WRITE CNPJ-MASTER-REC
+                   INVALID KEY
+                       REWRITE CNPJ-MASTER-REC
+               END-WRITE
+
+               ADD 1 TO WN-QTDE-NOVOS
+           END-IF
+           END-IF.
+
+       RT06-00-GRAVA-LOG-INICIO.
+           STRING "INICIO " WS-DATA-INICIO " " WS-HORA-INICIO
+               DELIMITED BY SIZE INTO LOG-REC
+           END-STRING.
+           WRITE LOG-REC.
+
+       RT07-00-GRAVA-LOG-FIM.
+           STRING "FIM " WS-DATA-FIM " " WS-HORA-FIM
+               DELIMITED BY SIZE INTO LOG-REC
+           END-STRING.
+           WRITE LOG-REC.
+
+           STRING "PROCESSADOS=" WN-QTDE-PROCESSADOS
+               " NOVOS=" WN-QTDE-NOVOS
+               " JA-CONHECIDOS=" WN-QTDE-CONHECIDOS
+               " ERROS=" WN-QTDE-ERRO
+               " REJEITADOS=" WN-QTDE-REJEITADOS
+               DELIMITED BY SIZE INTO LOG-REC
+           END-STRING.
+           WRITE LOG-REC.
+
+       RT08-00-CALCULA-CHECKSUM-EXTRATO.
+      * MD5 ENCADEADO: A CADA LINHA DO EXTRATO, HASHEIA (HASH ANTERIOR +
+      * LINHA ATUAL) DE NOVO, PARA CHEGAR A UM MD5 UNICO REPRESENTANDO
+      * O ARQUIVO INTEIRO (A ROTINA MD5 SO HASHEIA 100 BYTES DE CADA VEZ).
+           MOVE SPACES TO WS-CHECKSUM-EXTRATO.
+           MOVE "N" TO WA-EOF-LOTE.
+
+           OPEN INPUT CNPJ-INPUT-FILE.
+           PERFORM UNTIL WA-EOF-LOTE = "S"
+               READ CNPJ-INPUT-FILE INTO CNPJ-INPUT-REC
+                   AT END MOVE "S" TO WA-EOF-LOTE
+               END-READ
+               IF  WA-EOF-LOTE NOT = "S"
+                   MOVE SPACES TO WS-MD5-STR
+                   STRING WS-CHECKSUM-EXTRATO DELIMITED BY SIZE
+                          CNPJ-INPUT-REC       DELIMITED BY SIZE
+                          INTO WS-MD5-STR
+                   END-STRING
+                   CALL "MD5" USING WS-MD5-STR WS-MD5-HASH
+                   MOVE WS-MD5-HASH TO WS-CHECKSUM-EXTRATO
+               END-IF
+           END-PERFORM.
+           CLOSE CNPJ-INPUT-FILE.
+
+       RT09-00-VERIFICA-CHECKSUM.
+           MOVE "N" TO WA-EOF-CHECKSUM.
+           MOVE ZEROS TO WN-QTDE-LOG-ANTIGO.
+           MOVE "N" TO WS-ACHOU-LOG.
+           MOVE "S" TO WA-ARQ-MUDOU.
+
+           OPEN INPUT CHECKSUM-LOG-FILE.
+           IF  WA-FS-CHECKSUM NOT = "35"
+               PERFORM UNTIL WA-EOF-CHECKSUM = "S"
+                   READ CHECKSUM-LOG-FILE
+                       AT END MOVE "S" TO WA-EOF-CHECKSUM
+                   END-READ
+                   IF  WA-EOF-CHECKSUM NOT = "S"
+                       ADD 1 TO WN-QTDE-LOG-ANTIGO
+                       MOVE CL-ARQUIVO TO WL-ARQUIVO(WN-QTDE-LOG-ANTIGO)
+                       MOVE CL-MD5     TO WL-MD5(WN-QTDE-LOG-ANTIGO)
+                   END-IF
+               END-PERFORM
+               CLOSE CHECKSUM-LOG-FILE
+           END-IF.
+
+           PERFORM VARYING WS-IDX-LOG FROM 1 BY 1
+                   UNTIL WS-IDX-LOG > WN-QTDE-LOG-ANTIGO
+               IF  WL-ARQUIVO(WS-IDX-LOG) = WA-ARQ-LOTE
+                   MOVE "S" TO WS-ACHOU-LOG
+                   IF  WL-MD5(WS-IDX-LOG) = WS-CHECKSUM-EXTRATO
+                       MOVE "N" TO WA-ARQ-MUDOU
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       RT10-00-GRAVA-CHECKSUM.
+      * REESCREVE O CHECKSUM-LOG INTEIRO: ATUALIZA A ENTRADA DESTE
+      * ARQUIVO (OU ACRESCENTA UMA NOVA) NA TABELA JA CARREGADA POR
+      * RT09-00-VERIFICA-CHECKSUM E GRAVA A TABELA DE VOLTA.
+           IF  WS-ACHOU-LOG = "S"
+               PERFORM VARYING WS-IDX-LOG FROM 1 BY 1
+                       UNTIL WS-IDX-LOG > WN-QTDE-LOG-ANTIGO
+                   IF  WL-ARQUIVO(WS-IDX-LOG) = WA-ARQ-LOTE
+                       MOVE WS-CHECKSUM-EXTRATO TO WL-MD5(WS-IDX-LOG)
+                   END-IF
+               END-PERFORM
+           ELSE
+               ADD 1 TO WN-QTDE-LOG-ANTIGO
+               MOVE WA-ARQ-LOTE TO WL-ARQUIVO(WN-QTDE-LOG-ANTIGO)
+               MOVE WS-CHECKSUM-EXTRATO
+                   TO WL-MD5(WN-QTDE-LOG-ANTIGO)
+           END-IF.
+
+           OPEN OUTPUT CHECKSUM-LOG-FILE.
+           PERFORM VARYING WS-IDX-LOG FROM 1 BY 1
+                   UNTIL WS-IDX-LOG > WN-QTDE-LOG-ANTIGO
+               MOVE WL-ARQUIVO(WS-IDX-LOG) TO CL-ARQUIVO
+               MOVE WL-MD5(WS-IDX-LOG)     TO CL-MD5
+               WRITE CHECKSUM-LOG-REC
+           END-PERFORM.
+           CLOSE CHECKSUM-LOG-FILE.
+
+           COPY CNPJVALP.
+
+           COPY QUOTAP.
+
+           COPY SYSPARMP.
