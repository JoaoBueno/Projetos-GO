@@ -1,79 +1,596 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID.      GO-FCO.
-*------------------------------------------------------------------------------*
-* CHAMA A ROTINA(GO) QUE ACESSA O SERPRO E TRAZ OS DADOS DE CLIENTES (CNPJ)    *
-*                                                                              *
-* CRIACAO...: 14/12/2023 - BUENO                                               *
-* ALTERACAO.:   /  /     -                                                     *
-*                                                                              *
-*------------------------------------------------------------------------------*
-ENVIRONMENT DIVISION.
-CONFIGURATION SECTION.
-SPECIAL-NAMES.
-    DECIMAL-POINT IS COMMA.
-
-WORKING-STORAGE SECTION.
-77  NomeEmpresarial     pic x(60).
-77  NomeFantasia     pic x(60).
-77  DataAbertura     pic x(60).
-77  CorreioEletronico     pic x(60).
-77  Porte     pic x(60).
-77  EnderecoTipoLogradouro     pic x(60).
-77  EnderecoLogradouro     pic x(60).
-77  EnderecoBairro     pic x(60).
-77  EnderecoMunicipioDescricao     pic x(60).
-77  EnderecoUF     pic x(60).
-77  EnderecoCEP     pic x(60).
-77  Telefones1    pic x(60).
-77  Telefones2     pic x(60).
-77  Telefones3     pic x(60).
-77  Telefones4     pic x(60).
-77  CnaePrincipal     pic x(60).
-77  CnaeSecundarias     pic x(60).
-
-77  WN-RET                      SIGNED-LONG.
-
-*LINKAGE SECTION.
-77  LNK-FCO                     PIC 9(014)          VALUE  ZEROS.
-77  LNK-RETORNO                 PIC X(1024)         VALUE SPACES.
-
-*PROCEDURE DIVISION USING LNK-FCO LNK-RETORNO.
-PROCEDURE DIVISION.
-    SET CONFIGURATION "DLL-CONVENTION" TO 0.
-    CALL "./go_serpro.so".
-
-    MOVE 24907602000195 TO LNK-FCO.
-    MOVE ALL X"00" TO LNK-RETORNO.
-    MOVE LENGTH OF LNK-RETORNO TO WN-RET.
-
-    CALL "serpro"
-             USING BY REFERENCE LNK-FCO, LNK-RETORNO
-             BY REFERENCE WN-RET
-             returning INTO WN-RET
-    END-CALL.
-
-    DISPLAY LNK-FCO.
-    DISPLAY LNK-RETORNO.
-    
-    unstring LNK-RETORNO delimited by "|" into
-        NomeEmpresarial
-        NomeFantasia
-        DataAbertura
-        CorreioEletronico
-        Porte
-        EnderecoTipoLogradouro
-        EnderecoLogradouro
-        EnderecoBairro
-        EnderecoMunicipioDescricao
-        EnderecoUF
-        EnderecoCEP
-        Telefones1
-        Telefones2
-        Telefones3
-        Telefones4
-        CnaePrincipal
-        CnaeSecundarias.
-
-
-    ACCEPT LNK-FCO.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      GO-FCO-MASTER.
+      *------------------------------------------------------------------------------*
+      * CHAMA A ROTINA(GO) QUE ACESSA O SERPRO E TRAZ OS DADOS DE CLIENTES (CNPJ)    *
+      *                                                                              *
+      * CRIACAO...: 14/12/2023 - BUENO                                               *
+      * ALTERACAO.: 08/08/2026 - BUENO - GRAVA O RETORNO NO CNPJ-MASTER (INDEXADO)   *
+      *             PARA NAO CONSULTAR O SERPRO DE NOVO PARA O MESMO CNPJ.           *
+      * ALTERACAO.: 08/08/2026 - BUENO - VALIDA O DIGITO VERIFICADOR (MODULO 11) DO *
+      *             CNPJ ANTES DE CONSULTAR O SERPRO OU A BASE LOCAL.               *
+      * ALTERACAO.: 08/08/2026 - BUENO - CONFERE SE O UNSTRING DO RETORNO DO SERPRO *
+      *             TROUXE OS 16 CAMPOS ESPERADOS E FORMATA CEP/TELEFONE NA EXIBICAO*
+      * ALTERACAO.: 08/08/2026 - BUENO - TENTA A CHAMADA AO SERPRO ATE 3 VEZES (COM *
+      *             ESPERA ENTRE TENTATIVAS) E, SE AINDA ASSIM FALHAR, GRAVA O CNPJ *
+      *             NO ARQUIVO DE DEAD-LETTER PARA REPROCESSAR SO OS QUE FALHARAM.  *
+      * ALTERACAO.: 08/08/2026 - BUENO - GRAVA CADA CONSULTA NO AUDIT.LOG          *
+      *             (COMPARTILHADO COM PIDTOUSER E MD5).                            *
+      * ALTERACAO.: 08/08/2026 - BUENO - RECONCILIA O ENDERECO DEVOLVIDO PELO      *
+      *             SERPRO COM O ENDERECO QUE JA TEMOS NA BASE LOCAL (fco_bd) E    *
+      *             GRAVA UM PENDING-UPDATE QUANDO CIDADE/UF DIVERGEM.             *
+      * ALTERACAO.: 08/08/2026 - BUENO - EXPORTA O RESULTADO DA CONSULTA EM       *
+      *             LARGURA FIXA (INTAKE MAINFRAME) E/OU CSV (EQUIPE COMERCIAL),  *
+      *             CONFORME ESCOLHA DO OPERADOR.                                 *
+      * ALTERACAO.: 08/08/2026 - BUENO - GRAVA O RETORNO DE UMA CONSULTA NOVA     *
+      *             (fco_upsert) DE VOLTA NA BASE LOCAL, PARA O SERPRO TAMBEM     *
+      *             ATUALIZAR O SISTEMA DE REGISTRO E NAO SO O CNPJ-MASTER.       *
+      * ALTERACAO.: 08/08/2026 - BUENO - RENOMEADO PROGRAM-ID PARA GO-FCO-MASTER  *
+      *             (ERA GO-FCO, IGUAL AOS OUTROS DOIS), PARA PODER SER CHAMADO   *
+      *             PELO MENU CENTRAL SEM AMBIGUIDADE DE NOME. ACRESCENTADO      *
+      *             GOBACK NO FINAL DO RT00-00-INICIO PARA DEVOLVER O CONTROLE   *
+      *             AO MENU EM VEZ DE CAIR NOS PARAGRAFOS SEGUINTES.             *
+      * ALTERACAO.: 08/08/2026 - BUENO - LNK-FCO/LNK-RETORNO PASSARAM A VIR DO   *
+      *             COPY FCOLNK (MESMO LAYOUT PADRAO DAS OUTRAS DUAS COPIAS DO   *
+      *             GO-FCO) EM VEZ DE DECLARACAO PROPRIA.                        *
+      * ALTERACAO.: 08/08/2026 - BUENO - RESPEITA UMA COTA DIARIA DE CONSULTAS   *
+      *             AO SERPRO (SERPRO-COTA.TXT, COMPARTILHADO COM AS OUTRAS     *
+      *             COPIAS DO GO-FCO).                                           *
+      * ALTERACAO.: 08/08/2026 - BUENO - LE SYSTEM.PARM NA SUBIDA (COPY SYSPARM)  *
+      *             PARA SABER OS CAMINHOS DAS .SO (SERPRO/BD) E O TAMANHO DA    *
+      *             COTA DIARIA, EM VEZ DE TER OS TRES FIXOS NO FONTE.           *
+      * ALTERACAO.: 08/08/2026 - BUENO - COTA ESGOTADA AGORA TEM MENSAGEM E      *
+      *             RESULTADO DE AUDITORIA PROPRIOS, SEM SE MISTURAR COM FALHA   *
+      *             DE SERPRO; COTA SO E CONSUMIDA APOS UMA CONSULTA DAR CERTO.  *
+      *             TELEFONES 1-4 TAMBEM PASSARAM A SER FORMATADOS E EXIBIDOS,   *
+      *             NAO SO O CEP.                                               *
+      * ALTERACAO.: 08/08/2026 - BUENO - DEAD-LETTER ABRE COM EXTEND (NAO MAIS   *
+      *             OUTPUT), PARA NAO APAGAR CNPJs PENDENTES DE UMA RODADA       *
+      *             ANTERIOR; ARQUIVO PASSOU A TER NOME PROPRIO, SEPARADO DO     *
+      *             DEAD-LETTER DO GO-FCO (UNICO).                               *
+      * ALTERACAO.: 08/08/2026 - BUENO - GRAVA TAMBEM UMA LINHA DE AUDITORIA NA  *
+      *             ENTRADA DO PROGRAMA, ALEM DA GRAVACAO JA EXISTENTE NO FINAL  *
+      *             DA CONSULTA, PARA SOBRAR RASTRO NO AUDIT.LOG MESMO QUANDO O  *
+      *             RUN TRAVA OU CAI NO MEIO.                                    *
+      * ALTERACAO.: 08/08/2026 - BUENO - CORRIGIDA A CONFERENCIA DO UNSTRING DO  *
+      *             RETORNO DO SERPRO (ESPERAVA 16 CAMPOS, A LISTA TEM 17 - O    *
+      *             AVISO DE "RETORNO MAL FORMADO" DISPARAVA EM TODA CONSULTA    *
+      *             BEM SUCEDIDA). MOVIDO O COPY CNPJVALP PARA O FINAL DA        *
+      *             PROCEDURE DIVISION, JUNTO COM OS OUTROS PARAGRAFOS COPIADOS  *
+      *             (AUDITP/QUOTAP/SYSPARMP), EM VEZ DE NO MEIO DO RT05.         *
+      *                                                                              *
+      *------------------------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CNPJ-MASTER-FILE
+               ASSIGN TO "CNPJ-MASTER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CNPJ
+               FILE STATUS IS WA-FS-MASTER.
 
+           SELECT DEAD-LETTER-FILE
+               ASSIGN TO WA-ARQ-DEADLETTER
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WA-FS-DEADLETTER.
+
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO WA-ARQ-AUDIT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WA-FS-AUDIT.
+
+           SELECT PENDING-UPDATE-FILE
+               ASSIGN TO WA-ARQ-PENDENTE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT FIXED-OUTPUT-FILE
+               ASSIGN TO WA-ARQ-FIXO
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CSV-OUTPUT-FILE
+               ASSIGN TO WA-ARQ-CSV
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT QUOTA-CONTROL-FILE
+               ASSIGN TO WA-ARQ-COTA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WA-FS-COTA.
+
+           SELECT SYSTEM-PARM-FILE
+               ASSIGN TO WA-ARQ-SYSPARM
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WA-FS-SYSPARM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CNPJ-MASTER-FILE.
+           COPY CNPJREC.
+
+       FD  DEAD-LETTER-FILE.
+       01  DEAD-LETTER-REC             PIC X(030).
+
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITREC.
+
+       FD  PENDING-UPDATE-FILE.
+       01  PENDING-UPDATE-REC           PIC X(200).
+
+       FD  FIXED-OUTPUT-FILE.
+       01  FIXED-OUTPUT-REC             PIC X(400).
+
+       FD  CSV-OUTPUT-FILE.
+       01  CSV-OUTPUT-REC               PIC X(400).
+
+       FD  QUOTA-CONTROL-FILE.
+           COPY QUOTAREC.
+
+       FD  SYSTEM-PARM-FILE.
+       01  SYSTEM-PARM-REC             PIC X(706).
+
+       WORKING-STORAGE SECTION.
+       77  WN-RET                      SIGNED-LONG.
+       77  WA-FS-MASTER                PIC X(002)          VALUE "00".
+       77  WA-JA-CONHECIDO             PIC X(001)          VALUE "N".
+       77  WN-CAMPOS-SERPRO            SIGNED-LONG.
+       77  WA-CEP-FMT                  PIC X(010)          VALUE SPACES.
+       77  WA-CEP-DIGITOS              PIC X(060)          VALUE SPACES.
+       77  WA-TEL-ENTRADA              PIC X(060)          VALUE SPACES.
+       77  WA-TEL-DIGITOS              PIC X(060)          VALUE SPACES.
+       77  WA-TEL-SAIDA                PIC X(020)          VALUE SPACES.
+       77  WN-TEL-TAMANHO              PIC 9(002)          VALUE ZEROS.
+       77  WA-TEL1-FMT                 PIC X(020)          VALUE SPACES.
+       77  WA-TEL2-FMT                 PIC X(020)          VALUE SPACES.
+       77  WA-TEL3-FMT                 PIC X(020)          VALUE SPACES.
+       77  WA-TEL4-FMT                 PIC X(020)          VALUE SPACES.
+       77  WA-ARQ-DEADLETTER           PIC X(100)          VALUE
+               "CNPJ-DEADLETTER-MASTER.TXT".
+       77  WA-FS-DEADLETTER            PIC X(002)          VALUE "00".
+       77  WN-TENTATIVA                PIC 9(001)          VALUE ZEROS.
+       77  WN-MAX-TENTATIVAS           PIC 9(001)          VALUE 3.
+       77  WN-SEGUNDOS-ESPERA          PIC 9(004) COMP     VALUE 2.
+       77  WA-FALHOU-SERPRO            PIC X(001)          VALUE "N".
+       77  WA-COTA-ESGOTADA            PIC X(001)          VALUE "N".
+       77  WA-ARQ-AUDIT                PIC X(100)          VALUE
+               "AUDIT.LOG".
+       77  WA-FS-AUDIT                 PIC X(002)          VALUE "00".
+       77  WA-AU-DATA                  PIC 9(008).
+       77  WA-AU-HORA                  PIC 9(006).
+       77  WA-AU-PROGRAM-ID            PIC X(020) VALUE "GO-FCO-MASTER".
+       77  WA-AU-EVENTO                PIC X(010)          VALUE SPACES.
+       77  WA-AU-ENTRADA               PIC X(030)          VALUE SPACES.
+       77  WA-AU-RESULTADO             PIC X(020)          VALUE SPACES.
+       77  WA-ARQ-PENDENTE             PIC X(100)          VALUE
+               "PENDING-UPDATE.TXT".
+       77  WA-BD-CARREGADA             PIC X(001)          VALUE "N".
+       77  WN-RET-BD                   SIGNED-LONG         VALUE ZEROS.
+       77  WA-MUNICIPIO-SERPRO         PIC X(060)          VALUE SPACES.
+       77  WA-CIDADE-BD-CMP            PIC X(060)          VALUE SPACES.
+       77  WA-UF-BD-CMP                PIC X(002)          VALUE SPACES.
+       77  WA-ARQ-FIXO                 PIC X(100)          VALUE
+               "GO-FCO-EXTRATO.TXT".
+       77  WA-ARQ-CSV                  PIC X(100)          VALUE
+               "GO-FCO-EXTRATO.CSV".
+       77  WA-MODO-SAIDA                PIC X(001)          VALUE "N".
+       77  WA-NOME-CSV                 PIC X(060)          VALUE SPACES.
+       77  WA-ARQ-COTA                 PIC X(100)          VALUE
+               "SERPRO-COTA.TXT".
+       77  WA-FS-COTA                  PIC X(002)          VALUE "00".
+       77  WA-COTA-HOJE                PIC 9(008)          VALUE ZEROS.
+       77  WA-COTA-OK                  PIC X(001)          VALUE "S".
+       77  WA-COTA-LIMITE              PIC 9(006)          VALUE 500.
+       77  WA-ARQ-SYSPARM              PIC X(100)          VALUE
+               "SYSTEM.PARM".
+       77  WA-FS-SYSPARM               PIC X(002)          VALUE "00".
+
+           COPY SYSPARM.
+
+           COPY BDREGIS.
+
+           COPY CNPJVAL.
+
+      *LINKAGE SECTION.
+           COPY FCOLNK.
+
+      *PROCEDURE DIVISION USING LNK-FCO LNK-RETORNO.
+       PROCEDURE DIVISION.
+       RT00-00-INICIO.
+           MOVE "INICIO"   TO WA-AU-EVENTO.
+           MOVE SPACES     TO WA-AU-ENTRADA.
+           MOVE SPACES     TO WA-AU-RESULTADO.
+           PERFORM GRAVA-AUDITORIA.
+
+           PERFORM CARREGA-SYSPARM.
+           MOVE SP-SERPRO-DAILY-QUOTA TO WA-COTA-LIMITE.
+
+           SET CONFIGURATION "DLL-CONVENTION" TO 0.
+           CALL SP-LIB-SERPRO.
+           CALL SP-LIB-BD.
+
+           OPEN EXTEND DEAD-LETTER-FILE.
+           IF  WA-FS-DEADLETTER = "35"
+               OPEN OUTPUT DEAD-LETTER-FILE
+           END-IF.
+           OPEN OUTPUT PENDING-UPDATE-FILE.
+           PERFORM RT01-00-ABRE-MASTER.
+
+           DISPLAY "Exportar resultado em: (F)ixo  (C)SV  (A)mbos  "
+                   "(N)enhum ? " WITH NO ADVANCING.
+           ACCEPT WA-MODO-SAIDA.
+           MOVE FUNCTION UPPER-CASE(WA-MODO-SAIDA) TO WA-MODO-SAIDA.
+           IF  WA-MODO-SAIDA NOT = "F" AND NOT = "C" AND NOT = "A"
+               MOVE "N" TO WA-MODO-SAIDA
+           END-IF.
+           IF  WA-MODO-SAIDA = "F" OR WA-MODO-SAIDA = "A"
+               OPEN OUTPUT FIXED-OUTPUT-FILE
+           END-IF.
+           IF  WA-MODO-SAIDA = "C" OR WA-MODO-SAIDA = "A"
+               OPEN OUTPUT CSV-OUTPUT-FILE
+               MOVE "CNPJ,NOME,FANTASIA,UF,CEP,CNAE"
+                   TO CSV-OUTPUT-REC
+               WRITE CSV-OUTPUT-REC
+           END-IF.
+
+           MOVE 24907602000195 TO LNK-FCO.
+
+           PERFORM VALIDA-CNPJ.
+           IF  CV-CNPJ-VALIDO NOT = "S"
+               DISPLAY "CNPJ INVALIDO (DIGITO VERIFICADOR): " LNK-FCO
+               CLOSE CNPJ-MASTER-FILE
+               ACCEPT LNK-FCO
+               STOP RUN
+           END-IF.
+
+           MOVE LNK-FCO TO CM-CNPJ.
+
+           MOVE "N" TO WA-JA-CONHECIDO.
+           READ CNPJ-MASTER-FILE
+               KEY IS CM-CNPJ
+               INVALID KEY
+                   MOVE "N" TO WA-JA-CONHECIDO
+               NOT INVALID KEY
+                   MOVE "S" TO WA-JA-CONHECIDO
+           END-READ.
+
+           IF  WA-JA-CONHECIDO = "S"
+               DISPLAY "CNPJ ja consultado - usando CNPJ-MASTER local."
+               PERFORM RT05-00-FORMATA-CAMPOS
+               PERFORM RT04-00-EXIBE
+               PERFORM RT06-00-RECONCILIA-ENDERECO
+               PERFORM RT07-00-EXPORTA
+               MOVE "CACHE"      TO WA-AU-EVENTO
+               MOVE "OK"         TO WA-AU-RESULTADO
+           ELSE
+               PERFORM RT02-00-CONSULTA-SERPRO
+               MOVE "CONSULTA"   TO WA-AU-EVENTO
+               IF  WA-COTA-ESGOTADA = "S"
+                   DISPLAY "COTA DIARIA DE SERPRO ESGOTADA - CNPJ "
+                           LNK-FCO " ENVIADO PARA " WA-ARQ-DEADLETTER
+                           " SEM TENTAR O SERPRO."
+                   MOVE "COTA-ESGOTADA" TO WA-AU-RESULTADO
+               ELSE
+               IF  WA-FALHOU-SERPRO = "S"
+                   DISPLAY "FALHA NO SERPRO APOS " WN-MAX-TENTATIVAS
+                           " TENTATIVAS - CNPJ " LNK-FCO
+                           " ENVIADO PARA " WA-ARQ-DEADLETTER
+                   MOVE "FALHA"  TO WA-AU-RESULTADO
+               ELSE
+                   PERFORM RT03-00-GRAVA-MASTER
+                   PERFORM RT04-00-EXIBE
+                   PERFORM RT06-00-RECONCILIA-ENDERECO
+                   PERFORM RT07-00-EXPORTA
+                   PERFORM RT08-00-ATUALIZA-BD
+                   MOVE "OK"     TO WA-AU-RESULTADO
+               END-IF
+               END-IF
+           END-IF.
+
+           MOVE LNK-FCO          TO WA-AU-ENTRADA.
+           PERFORM GRAVA-AUDITORIA.
+
+           CLOSE CNPJ-MASTER-FILE.
+           CLOSE DEAD-LETTER-FILE.
+           CLOSE PENDING-UPDATE-FILE.
+           IF  WA-MODO-SAIDA = "F" OR WA-MODO-SAIDA = "A"
+               CLOSE FIXED-OUTPUT-FILE
+           END-IF.
+           IF  WA-MODO-SAIDA = "C" OR WA-MODO-SAIDA = "A"
+               CLOSE CSV-OUTPUT-FILE
+           END-IF.
+           ACCEPT LNK-FCO.
+           GOBACK.
+
+       RT01-00-ABRE-MASTER.
+           OPEN I-O CNPJ-MASTER-FILE.
+           IF  WA-FS-MASTER = "35"
+               OPEN OUTPUT CNPJ-MASTER-FILE
+               CLOSE CNPJ-MASTER-FILE
+               OPEN I-O CNPJ-MASTER-FILE
+           END-IF.
+
+       RT02-00-CONSULTA-SERPRO.
+           MOVE "N" TO WA-FALHOU-SERPRO.
+           MOVE "N" TO WA-COTA-ESGOTADA.
+           PERFORM CONTROLA-COTA.
+
+           IF  WA-COTA-OK = "N"
+               MOVE -1 TO WN-RET
+               MOVE "S" TO WA-COTA-ESGOTADA
+               MOVE LNK-FCO TO DEAD-LETTER-REC
+               WRITE DEAD-LETTER-REC
+           ELSE
+               MOVE ZEROS TO WN-TENTATIVA
+
+               PERFORM WITH TEST AFTER
+                       VARYING WN-TENTATIVA FROM 1 BY 1
+                       UNTIL WN-RET >= 0
+                           OR WN-TENTATIVA >= WN-MAX-TENTATIVAS
+                   IF  WN-TENTATIVA > 1
+                       CALL "C$SLEEP" USING WN-SEGUNDOS-ESPERA
+                   END-IF
+
+                   MOVE ALL X"00" TO LNK-RETORNO
+                   MOVE LENGTH OF LNK-RETORNO TO WN-RET
+
+                   CALL "serpro"
+                            USING BY REFERENCE LNK-FCO, LNK-RETORNO
+                            BY REFERENCE WN-RET
+                            returning INTO WN-RET
+                   END-CALL
+               END-PERFORM
+
+               IF  WN-RET >= 0
+                   PERFORM REGISTRA-COTA
+               END-IF
+           END-IF.
+
+           IF  WA-COTA-ESGOTADA NOT = "S"
+           IF  WN-RET < 0
+               MOVE "S" TO WA-FALHOU-SERPRO
+               MOVE LNK-FCO TO DEAD-LETTER-REC
+               WRITE DEAD-LETTER-REC
+           ELSE
+               DISPLAY LNK-FCO
+               DISPLAY LNK-RETORNO
+
+               MOVE LNK-FCO TO CM-CNPJ
+               MOVE ZEROS TO WN-CAMPOS-SERPRO
+
+               unstring LNK-RETORNO delimited by "|" into
+                   CM-NOME-EMPRESARIAL
+                   CM-NOME-FANTASIA
+                   CM-DATA-ABERTURA
+                   CM-CORREIO-ELETRONICO
+                   CM-PORTE
+                   CM-ENDERECO-TIPO-LOGR
+                   CM-ENDERECO-LOGRADOURO
+                   CM-ENDERECO-BAIRRO
+                   CM-ENDERECO-MUNICIPIO
+                   CM-ENDERECO-UF
+                   CM-ENDERECO-CEP
+                   CM-TELEFONE-1
+                   CM-TELEFONE-2
+                   CM-TELEFONE-3
+                   CM-TELEFONE-4
+                   CM-CNAE-PRINCIPAL
+                   CM-CNAE-SECUNDARIAS
+                   TALLYING IN WN-CAMPOS-SERPRO
+               END-UNSTRING
+
+               IF  WN-CAMPOS-SERPRO NOT = 17
+                   DISPLAY "AVISO: SERPRO DEVOLVEU " WN-CAMPOS-SERPRO
+                           " CAMPO(S), ESPERAVA 17 - RETORNO PODE "
+                           "ESTAR MAL FORMADO."
+               END-IF
+
+               ACCEPT CM-DATA-ULT-CONSULTA FROM DATE YYYYMMDD
+               PERFORM RT05-00-FORMATA-CAMPOS
+           END-IF
+           END-IF.
+
+       RT03-00-GRAVA-MASTER.
+           WRITE CNPJ-MASTER-REC
+               INVALID KEY
+                   REWRITE CNPJ-MASTER-REC
+           END-WRITE.
+
+       RT04-00-EXIBE.
+           DISPLAY "NOME EMPRESARIAL : " CM-NOME-EMPRESARIAL.
+           DISPLAY "NOME FANTASIA    : " CM-NOME-FANTASIA.
+           DISPLAY "DATA ABERTURA    : " CM-DATA-ABERTURA.
+           DISPLAY "UF               : " CM-ENDERECO-UF.
+           DISPLAY "CEP              : " WA-CEP-FMT.
+           DISPLAY "TELEFONE 1       : " WA-TEL1-FMT.
+           DISPLAY "TELEFONE 2       : " WA-TEL2-FMT.
+           DISPLAY "TELEFONE 3       : " WA-TEL3-FMT.
+           DISPLAY "TELEFONE 4       : " WA-TEL4-FMT.
+           DISPLAY "CNAE PRINCIPAL   : " CM-CNAE-PRINCIPAL.
+
+       RT05-00-FORMATA-CAMPOS.
+      * CM-ENDERECO-CEP VEM DO SERPRO SO COM DIGITOS (EX: 01310100).
+      * AQUI SO FORMATA PARA EXIBICAO/RELATORIO - O CM-ENDERECO-CEP
+      * GRAVADO NO CNPJ-MASTER CONTINUA CRU, COMO VEIO DO SERPRO.
+           MOVE SPACES TO WA-CEP-FMT.
+           MOVE FUNCTION TRIM(CM-ENDERECO-CEP) TO WA-CEP-DIGITOS.
+
+           IF  FUNCTION TRIM(WA-CEP-DIGITOS) NOT = SPACES
+               AND CM-ENDERECO-CEP(1:8) IS NUMERIC
+               STRING
+                   WA-CEP-DIGITOS(1:5)  DELIMITED BY SIZE
+                   "-"                  DELIMITED BY SIZE
+                   WA-CEP-DIGITOS(6:3)  DELIMITED BY SIZE
+                   INTO WA-CEP-FMT
+               END-STRING
+           ELSE
+               MOVE CM-ENDERECO-CEP TO WA-CEP-FMT
+           END-IF.
+
+           MOVE CM-TELEFONE-1 TO WA-TEL-ENTRADA.
+           PERFORM RT05A-FORMATA-TELEFONE.
+           MOVE WA-TEL-SAIDA TO WA-TEL1-FMT.
+
+           MOVE CM-TELEFONE-2 TO WA-TEL-ENTRADA.
+           PERFORM RT05A-FORMATA-TELEFONE.
+           MOVE WA-TEL-SAIDA TO WA-TEL2-FMT.
+
+           MOVE CM-TELEFONE-3 TO WA-TEL-ENTRADA.
+           PERFORM RT05A-FORMATA-TELEFONE.
+           MOVE WA-TEL-SAIDA TO WA-TEL3-FMT.
+
+           MOVE CM-TELEFONE-4 TO WA-TEL-ENTRADA.
+           PERFORM RT05A-FORMATA-TELEFONE.
+           MOVE WA-TEL-SAIDA TO WA-TEL4-FMT.
+
+       RT05A-FORMATA-TELEFONE.
+      * TELEFONES VEM DO SERPRO SO COM DIGITOS (DDD+NUMERO, 10 OU 11
+      * DIGITOS). FORMATA COMO (DD) DDDD-DDDD OU (DD) DDDDD-DDDD PARA
+      * EXIBICAO/RELATORIO; SE NAO TIVER 10 OU 11 DIGITOS, MOSTRA CRU.
+           MOVE SPACES TO WA-TEL-DIGITOS WA-TEL-SAIDA.
+           MOVE FUNCTION TRIM(WA-TEL-ENTRADA) TO WA-TEL-DIGITOS.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WA-TEL-DIGITOS))
+               TO WN-TEL-TAMANHO.
+
+           IF  WN-TEL-TAMANHO = 11 AND WA-TEL-DIGITOS(1:11) IS NUMERIC
+               STRING
+                   "("  DELIMITED BY SIZE
+                   WA-TEL-DIGITOS(1:2)  DELIMITED BY SIZE
+                   ") " DELIMITED BY SIZE
+                   WA-TEL-DIGITOS(3:5)  DELIMITED BY SIZE
+                   "-"  DELIMITED BY SIZE
+                   WA-TEL-DIGITOS(8:4)  DELIMITED BY SIZE
+                   INTO WA-TEL-SAIDA
+               END-STRING
+           ELSE
+           IF  WN-TEL-TAMANHO = 10 AND WA-TEL-DIGITOS(1:10) IS NUMERIC
+               STRING
+                   "("  DELIMITED BY SIZE
+                   WA-TEL-DIGITOS(1:2)  DELIMITED BY SIZE
+                   ") " DELIMITED BY SIZE
+                   WA-TEL-DIGITOS(3:4)  DELIMITED BY SIZE
+                   "-"  DELIMITED BY SIZE
+                   WA-TEL-DIGITOS(7:4)  DELIMITED BY SIZE
+                   INTO WA-TEL-SAIDA
+               END-STRING
+           ELSE
+               MOVE WA-TEL-DIGITOS(1:20) TO WA-TEL-SAIDA
+           END-IF
+           END-IF.
+
+       RT06-00-RECONCILIA-ENDERECO.
+      * BUSCA O REGISTRO DESTE CNPJ NA BASE LOCAL (MESMA CONVENCAO DE
+      * CHAMADA A "fco_bd"/"fco_next"/"closeRows" DO GO-FCO (BD)) E
+      * COMPARA CIDADE/UF COM O QUE O SERPRO ACABOU DE DEVOLVER.
+           MOVE "N" TO WA-BD-CARREGADA.
+           MOVE SPACES   TO LNK-RETORNO.
+
+           CALL "fco_bd"
+                    USING BY REFERENCE LNK-FCO, LNK-RETORNO, WN-RET-BD
+                    returning INTO WN-RET-BD
+           END-CALL.
+
+           IF  WN-RET-BD >= 0 AND LNK-RETORNO(1:9) NOT = "<<<fim>>>"
+               MOVE LNK-RETORNO TO WA-REGIS
+               MOVE "S"         TO WA-BD-CARREGADA
+           END-IF.
+
+           CALL "closeRows".
+
+           IF  WA-BD-CARREGADA = "S"
+               MOVE FUNCTION UPPER-CASE(
+                       FUNCTION TRIM(CM-ENDERECO-MUNICIPIO))
+                   TO WA-MUNICIPIO-SERPRO
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WA-CIDADE))
+                   TO WA-CIDADE-BD-CMP
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WA-UF))
+                   TO WA-UF-BD-CMP
+
+               IF  WA-MUNICIPIO-SERPRO NOT = WA-CIDADE-BD-CMP
+                   OR FUNCTION UPPER-CASE(FUNCTION TRIM(CM-ENDERECO-UF))
+                       NOT = WA-UF-BD-CMP
+                   STRING
+                       LNK-FCO                      DELIMITED BY SIZE
+                       ";BD=" FUNCTION TRIM(WA-CIDADE-BD-CMP)
+                                                     DELIMITED BY SIZE
+                       "/"    FUNCTION TRIM(WA-UF-BD-CMP)
+                                                     DELIMITED BY SIZE
+                       ";SERPRO=" FUNCTION TRIM(WA-MUNICIPIO-SERPRO)
+                                                     DELIMITED BY SIZE
+                       "/" FUNCTION TRIM(CM-ENDERECO-UF)
+                                                     DELIMITED BY SIZE
+                       INTO PENDING-UPDATE-REC
+                   END-STRING
+                   WRITE PENDING-UPDATE-REC
+                   DISPLAY "AVISO: ENDERECO DIVERGENTE - GRAVADO EM "
+                           WA-ARQ-PENDENTE
+               END-IF
+           END-IF.
+
+       RT07-00-EXPORTA.
+      * GRAVA O REGISTRO JA TRATADO (CNPJ-MASTER-REC) NO LAYOUT DE
+      * LARGURA FIXA QUE O JOB DE INTAKE MAINFRAME ESPERA E/OU EM CSV
+      * PARA O COMERCIAL ABRIR DIRETO NO EXCEL, CONFORME WA-MODO-SAIDA.
+           IF  WA-MODO-SAIDA = "F" OR WA-MODO-SAIDA = "A"
+               MOVE SPACES TO FIXED-OUTPUT-REC
+               STRING
+                   CM-CNPJ                   DELIMITED BY SIZE
+                   CM-NOME-EMPRESARIAL       DELIMITED BY SIZE
+                   CM-NOME-FANTASIA          DELIMITED BY SIZE
+                   CM-ENDERECO-UF            DELIMITED BY SIZE
+                   WA-CEP-FMT                DELIMITED BY SIZE
+                   CM-CNAE-PRINCIPAL         DELIMITED BY SIZE
+                   INTO FIXED-OUTPUT-REC
+               END-STRING
+               WRITE FIXED-OUTPUT-REC
+           END-IF.
+
+           IF  WA-MODO-SAIDA = "C" OR WA-MODO-SAIDA = "A"
+               MOVE CM-NOME-EMPRESARIAL TO WA-NOME-CSV
+               INSPECT WA-NOME-CSV REPLACING ALL "," BY ";"
+               STRING
+                   CM-CNPJ                       DELIMITED BY SIZE
+                   ","                           DELIMITED BY SIZE
+                   FUNCTION TRIM(WA-NOME-CSV)    DELIMITED BY SIZE
+                   ","                           DELIMITED BY SIZE
+                   FUNCTION TRIM(CM-NOME-FANTASIA) DELIMITED BY SIZE
+                   ","                           DELIMITED BY SIZE
+                   CM-ENDERECO-UF                DELIMITED BY SIZE
+                   ","                           DELIMITED BY SIZE
+                   WA-CEP-FMT                    DELIMITED BY SIZE
+                   ","                           DELIMITED BY SIZE
+                   FUNCTION TRIM(CM-CNAE-PRINCIPAL) DELIMITED BY SIZE
+                   INTO CSV-OUTPUT-REC
+               END-STRING
+               WRITE CSV-OUTPUT-REC
+           END-IF.
+
+       RT08-00-ATUALIZA-BD.
+      * ESCREVE O RESULTADO RECEM-CONSULTADO DO SERPRO DE VOLTA NA BASE
+      * LOCAL (MESMO LAYOUT DE REGISTRO DO GO-FCO (BD), BDREGIS.CPY),
+      * PARA QUE UMA CONSULTA NOVA TAMBEM ATUALIZE O SISTEMA DE
+      * REGISTRO, NAO SO O CNPJ-MASTER.
+           MOVE LNK-FCO                TO WN-FCO.
+           MOVE LNK-FCO                TO WN-CNPJ.
+           MOVE CM-NOME-EMPRESARIAL    TO WA-NOME.
+           MOVE "J"                    TO WA-JURFIS.
+           MOVE CM-ENDERECO-MUNICIPIO  TO WA-CIDADE.
+           MOVE CM-ENDERECO-UF         TO WA-UF.
+
+           CALL "fco_upsert"
+                    USING BY REFERENCE WA-REGIS, WN-RET-BD
+                    returning INTO WN-RET-BD
+           END-CALL.
+
+           IF  WN-RET-BD < 0
+               DISPLAY "AVISO: FALHA AO ATUALIZAR A BASE LOCAL "
+                       "(fco_upsert) PARA O CNPJ " LNK-FCO
+           END-IF.
+
+           COPY AUDITP.
+
+           COPY QUOTAP.
+
+           COPY SYSPARMP.
+
+           COPY CNPJVALP.
