@@ -1,41 +1,288 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID.      GO-FCO.
-*------------------------------------------------------------------------------*
-* CHAMA A ROTINA(GO) QUE ACESSA O SERPRO E TRAZ OS DADOS DE CLIENTES (CNPJ)    *
-*                                                                              *
-* CRIACAO...: 14/12/2023 - BUENO                                               *
-* ALTERACAO.:   /  /     -                                                     *
-*                                                                              *
-*------------------------------------------------------------------------------*
-ENVIRONMENT DIVISION.
-CONFIGURATION SECTION.
-SPECIAL-NAMES.
-    DECIMAL-POINT IS COMMA.
-
-WORKING-STORAGE SECTION.
-77  WN-LEN                      PIC 9(005)          VALUE ZEROS.
-
-*LINKAGE SECTION.
-77  LNK-FCO                     PIC 9(015)          VALUE  ZEROS.
-77  LNK-RETORNO                 PIC X(1024)         VALUE SPACES.
-
-*PROCEDURE DIVISION USING LNK-FCO LNK-RETORNO.
-PROCEDURE DIVISION.
-    SET CONFIGURATION "DLL-CONVENTION" TO 0.
-    CALL "./go_serpro.so".
-
-    MOVE 24907602000195 TO LNK-FCO.
-    MOVE ALL X"00" TO LNK-RETORNO.
-    MOVE LENGTH OF LNK-RETORNO TO WN-LEN.
-
-    CALL "serpro"
-             USING BY REFERENCE LNK-FCO, LNK-RETORNO
-             BY REFERENCE WN-LEN
-             GIVING RETURN-CODE
-    END-CALL.
-
-    DISPLAY LNK-FCO.
-    DISPLAY LNK-RETORNO.
-
-    ACCEPT LNK-FCO.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      GO-FCO.
+      *------------------------------------------------------------------------------*
+      * CHAMA A ROTINA(GO) QUE ACESSA O SERPRO E TRAZ OS DADOS DE CLIENTES (CNPJ)    *
+      *                                                                              *
+      * CRIACAO...: 14/12/2023 - BUENO                                               *
+      * ALTERACAO.: 08/08/2026 - BUENO - MODO LOTE DE CNPJ (ARQUIVO LINE SEQUENTIAL) *
+      * ALTERACAO.: 08/08/2026 - BUENO - VALIDA O DIGITO VERIFICADOR (MODULO 11) DO *
+      *             CNPJ ANTES DE GASTAR UMA CHAMADA AO SERPRO.                     *
+      * ALTERACAO.: 08/08/2026 - BUENO - TENTA A CHAMADA AO SERPRO ATE 3 VEZES (COM *
+      *             ESPERA ENTRE TENTATIVAS) E, SE AINDA ASSIM FALHAR, GRAVA O CNPJ *
+      *             NO ARQUIVO DE DEAD-LETTER PARA REPROCESSAR SO OS QUE FALHARAM.  *
+      * ALTERACAO.: 08/08/2026 - BUENO - GRAVA CADA CONSULTA NO AUDIT.LOG          *
+      *             (COMPARTILHADO COM PIDTOUSER E MD5).                            *
+      * ALTERACAO.: 08/08/2026 - BUENO - VOLTOU A USAR PROCEDURE DIVISION USING     *
+      *             LNK-FCO LNK-RETORNO. SE VIER CHAMADO/CHAINED JA COM O CNPJ EM   *
+      *             LNK-FCO, PULA A PERGUNTA E O ACCEPT DE PAUSA NO FINAL (MODO     *
+      *             BATCH); SE VIER ZERADO, PERGUNTA O CNPJ NA TELA COMO ANTES.     *
+      * ALTERACAO.: 08/08/2026 - BUENO - PASSOU A USAR O LAYOUT PADRAO FCOLNK.CPY   *
+      *             (LNK-FCO AGORA PIC 9(014), IGUAL AS OUTRAS DUAS COPIAS DO       *
+      *             GO-FCO) E A CHAMADA AO "serpro" PASSOU A DEVOLVER O CODIGO EM   *
+      *             WN-RET (returning INTO), O MESMO PADRAO JA USADO PELAS OUTRAS   *
+      *             CHAMADAS FCO_BD/FCO_NEXT/FCO_UPSERT, EM VEZ DE GIVING           *
+      *             RETURN-CODE.                                                   *
+      * ALTERACAO.: 08/08/2026 - BUENO - RESPEITA UMA COTA DIARIA DE CONSULTAS AO  *
+      *             SERPRO (SERPRO-COTA.TXT, COMPARTILHADO COM AS OUTRAS COPIAS    *
+      *             DO GO-FCO) - ESGOTADA A COTA, NAO CHAMA MAIS O SERPRO ATE A    *
+      *             DATA MUDAR.                                                    *
+      * ALTERACAO.: 08/08/2026 - BUENO - LE SYSTEM.PARM NA SUBIDA (COPY SYSPARM)   *
+      *             PARA SABER O CAMINHO DA .SO DO SERPRO E O TAMANHO DA COTA     *
+      *             DIARIA, EM VEZ DE TER OS DOIS FIXOS NO FONTE.                  *
+      * ALTERACAO.: 08/08/2026 - BUENO - DEAD-LETTER ABRE COM EXTEND (NAO MAIS     *
+      *             OUTPUT), PARA NAO APAGAR CNPJs PENDENTES DE UMA RODADA         *
+      *             ANTERIOR; ARQUIVO PASSOU A TER NOME PROPRIO, SEPARADO DO       *
+      *             DEAD-LETTER DO GO-FCO-MASTER.                                  *
+      * ALTERACAO.: 08/08/2026 - BUENO - GRAVA TAMBEM UMA LINHA DE AUDITORIA NA    *
+      *             ENTRADA DO PROGRAMA, ALEM DA GRAVACAO JA EXISTENTE NO FINAL    *
+      *             DA CONSULTA, PARA SOBRAR RASTRO NO AUDIT.LOG MESMO QUANDO O    *
+      *             RUN TRAVA OU CAI NO MEIO.                                      *
+      *                                                                              *
+      *------------------------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CNPJ-INPUT-FILE
+               ASSIGN TO WA-ARQ-LOTE
+               ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT DEAD-LETTER-FILE
+               ASSIGN TO WA-ARQ-DEADLETTER
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WA-FS-DEADLETTER.
+
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO WA-ARQ-AUDIT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WA-FS-AUDIT.
+
+           SELECT QUOTA-CONTROL-FILE
+               ASSIGN TO WA-ARQ-COTA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WA-FS-COTA.
+
+           SELECT SYSTEM-PARM-FILE
+               ASSIGN TO WA-ARQ-SYSPARM
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WA-FS-SYSPARM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CNPJ-INPUT-FILE.
+       01  CNPJ-INPUT-REC              PIC X(014).
+
+       FD  DEAD-LETTER-FILE.
+       01  DEAD-LETTER-REC             PIC X(030).
+
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITREC.
+
+       FD  QUOTA-CONTROL-FILE.
+           COPY QUOTAREC.
+
+       FD  SYSTEM-PARM-FILE.
+       01  SYSTEM-PARM-REC             PIC X(706).
+
+       WORKING-STORAGE SECTION.
+       77  WN-LEN                      PIC 9(005)          VALUE ZEROS.
+       77  WN-RET                      SIGNED-LONG.
+       77  WA-ARQ-LOTE                 PIC X(100)          VALUE
+               "CNPJ-INPUT.TXT".
+       77  WA-ARQ-DEADLETTER           PIC X(100)          VALUE
+               "CNPJ-DEADLETTER-UNICO.TXT".
+       77  WA-FS-DEADLETTER            PIC X(002)          VALUE "00".
+       77  WA-MODO-LOTE                PIC X(001)          VALUE "N".
+       77  WA-EOF-LOTE                 PIC X(001)          VALUE "N".
+       77  WN-QTDE-LOTE                PIC 9(005)          VALUE ZEROS.
+       77  WN-QTDE-REJEITADOS          PIC 9(005)          VALUE ZEROS.
+       77  WN-QTDE-FALHAS              PIC 9(005)          VALUE ZEROS.
+       77  WN-TENTATIVA                PIC 9(001)          VALUE ZEROS.
+       77  WN-MAX-TENTATIVAS           PIC 9(001)          VALUE 3.
+       77  WN-SEGUNDOS-ESPERA          PIC 9(004) COMP     VALUE 2.
+       77  WA-ARQ-AUDIT                PIC X(100)          VALUE
+               "AUDIT.LOG".
+       77  WA-FS-AUDIT                 PIC X(002)          VALUE "00".
+       77  WA-AU-DATA                  PIC 9(008).
+       77  WA-AU-HORA                  PIC 9(006).
+       77  WA-AU-PROGRAM-ID            PIC X(020)     VALUE "GO-FCO".
+       77  WA-AU-EVENTO                PIC X(010)          VALUE SPACES.
+       77  WA-AU-ENTRADA               PIC X(030)          VALUE SPACES.
+       77  WA-AU-RESULTADO             PIC X(020)          VALUE SPACES.
+       77  WA-MODO-INTERATIVO          PIC X(001)          VALUE "S".
+       77  WA-ARQ-COTA                 PIC X(100)          VALUE
+               "SERPRO-COTA.TXT".
+       77  WA-FS-COTA                  PIC X(002)          VALUE "00".
+       77  WA-COTA-HOJE                PIC 9(008)          VALUE ZEROS.
+       77  WA-COTA-OK                  PIC X(001)          VALUE "S".
+       77  WA-COTA-LIMITE              PIC 9(006)          VALUE 500.
+       77  WA-ARQ-SYSPARM              PIC X(100)          VALUE
+               "SYSTEM.PARM".
+       77  WA-FS-SYSPARM               PIC X(002)          VALUE "00".
+
+           COPY SYSPARM.
+
+           COPY CNPJVAL.
+
+       LINKAGE SECTION.
+           COPY FCOLNK.
+
+       PROCEDURE DIVISION USING LNK-FCO-REC.
+       RT00-00-INICIO.
+           MOVE "INICIO"   TO WA-AU-EVENTO.
+           MOVE LNK-FCO    TO WA-AU-ENTRADA.
+           MOVE SPACES     TO WA-AU-RESULTADO.
+           PERFORM GRAVA-AUDITORIA.
+
+           PERFORM CARREGA-SYSPARM.
+           MOVE SP-SERPRO-DAILY-QUOTA TO WA-COTA-LIMITE.
+
+           SET CONFIGURATION "DLL-CONVENTION" TO 0.
+           CALL SP-LIB-SERPRO.
+
+           IF  LNK-FCO NOT = ZEROS
+               MOVE "N" TO WA-MODO-INTERATIVO
+           END-IF.
+
+           MOVE ZEROS TO WN-QTDE-FALHAS.
+           OPEN EXTEND DEAD-LETTER-FILE.
+           IF  WA-FS-DEADLETTER = "35"
+               OPEN OUTPUT DEAD-LETTER-FILE
+           END-IF.
+
+           IF  WA-MODO-INTERATIVO = "S"
+               DISPLAY "Processar lote de CNPJs via arquivo? (S/N): "
+                   WITH NO ADVANCING
+               ACCEPT WA-MODO-LOTE
+           ELSE
+               MOVE "N" TO WA-MODO-LOTE
+           END-IF.
+
+           IF  WA-MODO-LOTE = "S" OR WA-MODO-LOTE = "s"
+               PERFORM RT01-00-LOTE
+           ELSE
+               PERFORM RT02-00-UNICO
+           END-IF.
+
+           CLOSE DEAD-LETTER-FILE.
+           IF  WN-QTDE-FALHAS > 0
+               DISPLAY "CNPJs em falha apos " WN-MAX-TENTATIVAS
+                       " tentativas: " WN-QTDE-FALHAS
+                       " (ver " WA-ARQ-DEADLETTER ")"
+           END-IF.
+
+           IF  WA-MODO-INTERATIVO = "S"
+               ACCEPT LNK-FCO
+               STOP RUN
+           ELSE
+               GOBACK
+           END-IF.
+
+       RT01-00-LOTE.
+           DISPLAY "Arquivo de CNPJs [" WA-ARQ-LOTE "]: "
+               WITH NO ADVANCING.
+           ACCEPT WA-ARQ-LOTE.
+
+           OPEN INPUT CNPJ-INPUT-FILE.
+           MOVE "N" TO WA-EOF-LOTE.
+           MOVE ZEROS TO WN-QTDE-LOTE.
+           MOVE ZEROS TO WN-QTDE-REJEITADOS.
+
+           PERFORM UNTIL WA-EOF-LOTE = "S"
+               READ CNPJ-INPUT-FILE INTO CNPJ-INPUT-REC
+                   AT END MOVE "S" TO WA-EOF-LOTE
+               END-READ
+               IF  WA-EOF-LOTE NOT = "S"
+                   MOVE CNPJ-INPUT-REC TO LNK-FCO
+                   PERFORM VALIDA-CNPJ
+                   IF  CV-CNPJ-VALIDO = "S"
+                       PERFORM RT03-00-CHAMA-SERPRO
+                       ADD 1 TO WN-QTDE-LOTE
+                   ELSE
+                       DISPLAY "CNPJ INVALIDO (DIGITO VERIFICADOR): "
+                               LNK-FCO
+                       ADD 1 TO WN-QTDE-REJEITADOS
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           CLOSE CNPJ-INPUT-FILE.
+           DISPLAY "CNPJs processados no lote: " WN-QTDE-LOTE.
+           DISPLAY "CNPJs rejeitados (digito invalido): "
+                   WN-QTDE-REJEITADOS.
+
+       RT02-00-UNICO.
+           IF  WA-MODO-INTERATIVO = "S"
+               DISPLAY "CNPJ: " WITH NO ADVANCING
+               ACCEPT LNK-FCO
+           END-IF.
+
+           PERFORM VALIDA-CNPJ.
+           IF  CV-CNPJ-VALIDO = "S"
+               PERFORM RT03-00-CHAMA-SERPRO
+           ELSE
+               DISPLAY "CNPJ INVALIDO (DIGITO VERIFICADOR): " LNK-FCO
+           END-IF.
+
+       RT03-00-CHAMA-SERPRO.
+           PERFORM CONTROLA-COTA.
+
+           IF  WA-COTA-OK = "N"
+               MOVE -1 TO WN-RET
+               ADD 1 TO WN-QTDE-FALHAS
+               MOVE LNK-FCO TO DEAD-LETTER-REC
+               WRITE DEAD-LETTER-REC
+               DISPLAY "COTA DIARIA DE SERPRO ESGOTADA - CNPJ " LNK-FCO
+                       " ENVIADO PARA " WA-ARQ-DEADLETTER
+                       " SEM TENTAR O SERPRO."
+               MOVE "COTA-ESGOTADA" TO WA-AU-RESULTADO
+           ELSE
+               MOVE ZEROS TO WN-TENTATIVA
+
+               PERFORM WITH TEST AFTER
+                       VARYING WN-TENTATIVA FROM 1 BY 1
+                       UNTIL WN-RET >= 0
+                           OR WN-TENTATIVA >= WN-MAX-TENTATIVAS
+                   IF  WN-TENTATIVA > 1
+                       CALL "C$SLEEP" USING WN-SEGUNDOS-ESPERA
+                   END-IF
+
+                   MOVE ALL X"00" TO LNK-RETORNO
+                   MOVE LENGTH OF LNK-RETORNO TO WN-LEN
+
+                   CALL "serpro"
+                            USING BY REFERENCE LNK-FCO, LNK-RETORNO
+                            BY REFERENCE WN-LEN
+                            returning INTO WN-RET
+                   END-CALL
+               END-PERFORM
+
+               IF  WN-RET < 0
+                   ADD 1 TO WN-QTDE-FALHAS
+                   MOVE LNK-FCO TO DEAD-LETTER-REC
+                   WRITE DEAD-LETTER-REC
+                   DISPLAY "FALHA NO SERPRO APOS " WN-MAX-TENTATIVAS
+                           " TENTATIVAS - CNPJ " LNK-FCO
+                           " ENVIADO PARA " WA-ARQ-DEADLETTER
+                   MOVE "FALHA" TO WA-AU-RESULTADO
+               ELSE
+                   PERFORM REGISTRA-COTA
+                   DISPLAY LNK-FCO
+                   DISPLAY LNK-RETORNO
+                   MOVE "OK" TO WA-AU-RESULTADO
+               END-IF
+           END-IF.
+
+           MOVE "CONSULTA"      TO WA-AU-EVENTO.
+           MOVE LNK-FCO         TO WA-AU-ENTRADA.
+           PERFORM GRAVA-AUDITORIA.
+
+           COPY CNPJVALP.
+
+           COPY AUDITP.
+
+           COPY QUOTAP.
+
+           COPY SYSPARMP.
