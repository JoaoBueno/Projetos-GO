@@ -0,0 +1,229 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      GO-FCO-WORKLIST.
+      *------------------------------------------------------------------------------*
+      * PERCORRE A BASE LOCAL INTEIRA (fco_bd/fco_next, SEM CRITERIO - O MESMO       *
+      * COMPORTAMENTO DE WALK COMPLETO QUE O GO-FCO (BD) JA USA QUANDO LNK-FCO VEM   *
+      * ZERADO) E, PARA CADA CNPJ, CONFERE NO CNPJ-MASTER HA QUANTOS DIAS ELE FOI    *
+      * CONSULTADO NO SERPRO PELA ULTIMA VEZ (CM-DATA-ULT-CONSULTA). GRAVA NUM       *
+      * WORKLIST TODO CNPJ NUNCA CONSULTADO OU CONSULTADO HA MAIS DE N DIAS, PARA    *
+      * PRIORIZAR O JOB DE REFRESH DO GO-FCO (SERPRO) EM VEZ DE ATUALIZAR AO ACASO.  *
+      *                                                                              *
+      * CRIACAO...: 08/08/2026 - BUENO                                               *
+      * ALTERACAO.: 08/08/2026 - BUENO - LE SYSTEM.PARM NA SUBIDA (COPY SYSPARM)    *
+      *             PARA SABER O CAMINHO DA .SO DA BD, EM VEZ DE TER O CAMINHO      *
+      *             FIXO NO FONTE.                                                 *
+      * ALTERACAO.: 08/08/2026 - BUENO - FALTAVA STOP RUN APOS O ACCEPT FINAL DO   *
+      *             CAMINHO DE SUCESSO, E O PROGRAMA CAIA NOS PARAGRAFOS SEGUINTES *
+      *             COM OS ARQUIVOS JA FECHADOS.                                  *
+      * ALTERACAO.: 08/08/2026 - BUENO - GRAVA UMA LINHA DE AUDITORIA TAMBEM NA   *
+      *             ENTRADA DO PROGRAMA (ALEM DA GRAVACAO NO FINAL), PARA SOBRAR  *
+      *             RASTRO NO AUDIT.LOG MESMO SE O RUN CAIR NO MEIO.              *
+      *------------------------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CNPJ-MASTER-FILE
+               ASSIGN TO "CNPJ-MASTER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CNPJ
+               FILE STATUS IS WA-FS-MASTER.
+
+           SELECT WORKLIST-FILE
+               ASSIGN TO WA-ARQ-WORKLIST
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO WA-ARQ-AUDIT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WA-FS-AUDIT.
+
+           SELECT SYSTEM-PARM-FILE
+               ASSIGN TO WA-ARQ-SYSPARM
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WA-FS-SYSPARM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CNPJ-MASTER-FILE.
+           COPY CNPJREC.
+
+       FD  WORKLIST-FILE.
+       01  WORKLIST-REC                PIC X(200).
+
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITREC.
+
+       FD  SYSTEM-PARM-FILE.
+       01  SYSTEM-PARM-REC             PIC X(706).
+
+       WORKING-STORAGE SECTION.
+       77  WA-PARA                     PIC X(001)          VALUE SPACES.
+       77  WA-FS-MASTER                PIC X(002)          VALUE "00".
+       77  WA-ARQ-WORKLIST             PIC X(100)          VALUE
+               "REFRESH-WORKLIST.CSV".
+       77  WN-RET                      SIGNED-LONG.
+       77  WN-QTDE-LIDOS               SIGNED-LONG         VALUE 0.
+       77  WN-QTDE-DESATUALIZADOS      SIGNED-LONG         VALUE 0.
+       77  WN-DIAS-LIMITE              PIC 9(005)          VALUE 90.
+       77  WA-ACHOU-MASTER             PIC X(001)          VALUE "N".
+       77  WN-DATA-HOJE                PIC 9(008)          VALUE ZEROS.
+       77  WN-INT-HOJE                 PIC 9(007)          VALUE ZEROS.
+       77  WN-INT-ULT-CONSULTA         PIC 9(007)          VALUE ZEROS.
+       77  WN-DIAS-DESDE               SIGNED-LONG         VALUE ZEROS.
+       77  WA-DIAS-DESDE-ED            PIC Z(006)9         VALUE ZEROS.
+       77  WA-DIAS-DESDE-TXT           PIC X(020)          VALUE SPACES.
+
+           COPY BDREGIS.
+
+       77  WA-ARQ-AUDIT                PIC X(100)          VALUE
+               "AUDIT.LOG".
+       77  WA-FS-AUDIT                 PIC X(002)          VALUE "00".
+       77  WA-AU-DATA                  PIC 9(008).
+       77  WA-AU-HORA                  PIC 9(006).
+       77  WA-AU-PROGRAM-ID            PIC X(020)
+               VALUE "GO-FCO-WORKLIST".
+       77  WA-AU-EVENTO                PIC X(010)          VALUE SPACES.
+       77  WA-AU-ENTRADA               PIC X(030)          VALUE SPACES.
+       77  WA-AU-RESULTADO             PIC X(020)          VALUE SPACES.
+       77  WA-ARQ-SYSPARM              PIC X(100)          VALUE
+               "SYSTEM.PARM".
+       77  WA-FS-SYSPARM               PIC X(002)          VALUE "00".
+
+           COPY SYSPARM.
+
+      *LINKAGE SECTION.
+       77  LNK-FCO                     PIC 9(014)          VALUE  ZEROS.
+       77  LNK-RETORNO                 PIC X(1024)         VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       RT00-00-INICIO.
+           MOVE "INICIO"   TO WA-AU-EVENTO.
+           MOVE SPACES     TO WA-AU-ENTRADA.
+           MOVE SPACES     TO WA-AU-RESULTADO.
+           PERFORM GRAVA-AUDITORIA.
+
+           PERFORM CARREGA-SYSPARM.
+
+           SET CONFIGURATION "DLL-CONVENTION" TO 0.
+           CALL SP-LIB-BD.
+
+           DISPLAY "Considerar desatualizado com mais de quantos dias "
+                   "sem consulta ao SERPRO (ENTER = 90)? "
+               WITH NO ADVANCING.
+           ACCEPT WN-DIAS-LIMITE.
+           IF  WN-DIAS-LIMITE = ZEROS
+               MOVE 90 TO WN-DIAS-LIMITE
+           END-IF.
+
+           ACCEPT WN-DATA-HOJE FROM DATE YYYYMMDD.
+           COMPUTE WN-INT-HOJE =
+               FUNCTION INTEGER-OF-DATE(WN-DATA-HOJE).
+
+           OPEN INPUT CNPJ-MASTER-FILE.
+           OPEN OUTPUT WORKLIST-FILE.
+           MOVE "CNPJ,NOME,DIAS_SEM_CONSULTA" TO WORKLIST-REC.
+           WRITE WORKLIST-REC.
+
+           MOVE SPACES TO WA-PARA.
+           MOVE ZEROS  TO LNK-FCO.
+           MOVE SPACES TO LNK-RETORNO.
+
+           CALL "fco_bd"
+                    USING BY REFERENCE LNK-FCO, LNK-RETORNO, WN-RET
+                    returning INTO WN-RET
+           END-CALL.
+
+           IF  WN-RET < 0
+               DISPLAY "ERRO: " WN-RET
+               CLOSE CNPJ-MASTER-FILE
+               CLOSE WORKLIST-FILE
+               ACCEPT LNK-FCO
+               STOP RUN
+           END-IF.
+
+           IF   LNK-RETORNO(1:9) = "<<<fim>>>"
+                MOVE "S" TO WA-PARA
+           ELSE
+                MOVE LNK-RETORNO TO WA-REGIS
+                ADD 1 TO WN-QTDE-LIDOS
+                PERFORM RT02-00-AVALIA-REGISTRO
+           END-IF.
+
+           PERFORM UNTIL WA-PARA = "S"
+                   CALL "fco_next"
+                            USING BY REFERENCE LNK-FCO, LNK-RETORNO
+                            BY REFERENCE WN-RET
+                            returning INTO WN-RET
+                   END-CALL
+                   IF   WN-RET < 0 OR LNK-RETORNO(1:9) = "<<<fim>>>"
+                        MOVE "S" TO WA-PARA
+                   ELSE
+                        MOVE LNK-RETORNO TO WA-REGIS
+                        ADD 1 TO WN-QTDE-LIDOS
+                        PERFORM RT02-00-AVALIA-REGISTRO
+                   END-IF
+           END-PERFORM.
+
+           CALL "closeRows".
+           CLOSE CNPJ-MASTER-FILE.
+           CLOSE WORKLIST-FILE.
+
+           DISPLAY "Gravado em " WA-ARQ-WORKLIST.
+           DISPLAY "Registros lidos na BD: " WN-QTDE-LIDOS.
+           DISPLAY "Desatualizados (worklist): " WN-QTDE-DESATUALIZADOS.
+
+           MOVE "WORKLIST"            TO WA-AU-EVENTO.
+           MOVE WN-DIAS-LIMITE        TO WA-AU-ENTRADA.
+           MOVE WN-QTDE-DESATUALIZADOS TO WA-AU-RESULTADO.
+           PERFORM GRAVA-AUDITORIA.
+
+           ACCEPT LNK-FCO.
+           STOP RUN.
+
+       RT02-00-AVALIA-REGISTRO.
+           MOVE WN-CNPJ TO CM-CNPJ.
+           MOVE "N"     TO WA-ACHOU-MASTER.
+
+           READ CNPJ-MASTER-FILE
+               KEY IS CM-CNPJ
+               INVALID KEY
+                   MOVE "N" TO WA-ACHOU-MASTER
+               NOT INVALID KEY
+                   MOVE "S" TO WA-ACHOU-MASTER
+           END-READ.
+
+           IF  WA-ACHOU-MASTER = "N"
+      * NUNCA FOI CONSULTADO NO SERPRO - O MAIS PRIORITARIO DE TODOS.
+               MOVE "NUNCA CONSULTADO" TO WA-DIAS-DESDE-TXT
+               PERFORM RT03-00-GRAVA-WORKLIST
+           ELSE
+               COMPUTE WN-INT-ULT-CONSULTA =
+                   FUNCTION INTEGER-OF-DATE(CM-DATA-ULT-CONSULTA)
+               COMPUTE WN-DIAS-DESDE =
+                   WN-INT-HOJE - WN-INT-ULT-CONSULTA
+               IF  WN-DIAS-DESDE > WN-DIAS-LIMITE
+                   MOVE WN-DIAS-DESDE TO WA-DIAS-DESDE-ED
+                   MOVE WA-DIAS-DESDE-ED TO WA-DIAS-DESDE-TXT
+                   PERFORM RT03-00-GRAVA-WORKLIST
+               END-IF
+           END-IF.
+
+       RT03-00-GRAVA-WORKLIST.
+           STRING
+               WN-CNPJ                         DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               FUNCTION TRIM(WA-NOME)          DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               FUNCTION TRIM(WA-DIAS-DESDE-TXT) DELIMITED BY SIZE
+               INTO WORKLIST-REC
+           END-STRING.
+           WRITE WORKLIST-REC.
+           ADD 1 TO WN-QTDE-DESATUALIZADOS.
+
+           COPY AUDITP.
+
+           COPY SYSPARMP.
