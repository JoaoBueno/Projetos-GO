@@ -1,74 +1,312 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID.      GO-FCO.
-*------------------------------------------------------------------------------*
-* CHAMA A ROTINA(GO) QUE ACESSA O SERPRO E TRAZ OS DADOS DE CLIENTES (CNPJ)    *
-*                                                                              *
-* CRIACAO...: 14/12/2023 - BUENO                                               *
-* ALTERACAO.:   /  /     -                                                     *
-*                                                                              *
-*------------------------------------------------------------------------------*
-ENVIRONMENT DIVISION.
-CONFIGURATION SECTION.
-SPECIAL-NAMES.
-    DECIMAL-POINT IS COMMA.
-
-WORKING-STORAGE SECTION.
-77  WA-PARA                     PIC X(001)          VALUE SPACES.
-
-01  WA-REGIS.
-    03  WN-FCO                  PIC 9(014)         VALUE ZEROS.
-    03  WA-NOME                 PIC X(055)         VALUE SPACES.
-    03  WA-JURFIS               PIC X(001)         VALUE SPACES.
-    03  WN-CNPJ                 PIC 9(014)         VALUE ZEROS.
-    03  WA-CIDADE               PIC X(050)         VALUE SPACES.
-    03  WA-UF                   PIC X(002)         VALUE SPACES.
-77  WN-RET                      SIGNED-LONG.
-
-*LINKAGE SECTION.
-77  LNK-FCO                     PIC 9(014)          VALUE  ZEROS.
-77  LNK-RETORNO                 PIC X(1024)         VALUE SPACES.
-
-*PROCEDURE DIVISION USING LNK-FCO LNK-RETORNO.
-PROCEDURE DIVISION.
-    SET CONFIGURATION "DLL-CONVENTION" TO 0.
-    CALL "./go_bd.so".
-
-    MOVE SPACES TO WA-PARA.
-
-    CALL "fco_bd"
-             USING BY REFERENCE LNK-FCO, LNK-RETORNO, WN-RET
-             returning INTO WN-RET
-    END-CALL.
-
-    if WN-RET < 0
-        DISPLAY "ERRO: " WN-RET
-        ACCEPT LNK-FCO
-        STOP RUN.    
-
-    IF   LNK-RETORNO(1:9) = "<<<fim>>>"
-         MOVE "S" TO WA-PARA
-    END-IF.
-
-    MOVE LNK-RETORNO TO WA-REGIS.
-    DISPLAY MESSAGE BOX "FCO: " WN-FCO X"0A"
-                        "NOME: " WA-NOME X"0A"
-                        "CNPJ: " WN-CNPJ X"0A"
-                        "CIDA: " WA-CIDADE X"0A"
-                        "UF: " WA-UF.
-
-    PERFORM UNTIL WA-PARA = "S"
-            CALL "fco_next"
-                     USING BY REFERENCE LNK-FCO, LNK-RETORNO
-                     BY REFERENCE WN-RET
-                     returning INTO WN-RET
-            END-CALL
-            IF   LNK-RETORNO(1:9) = "<<<fim>>>"
-                 MOVE "S" TO WA-PARA
-            ELSE MOVE LNK-RETORNO TO WA-REGIS
-                 DISPLAY WA-REGIS
-            END-IF
-    END-PERFORM.
-
-    CALL "closeRows".
-
-    ACCEPT LNK-FCO.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      GO-FCO-BD.
+      *------------------------------------------------------------------------------*
+      * CHAMA A ROTINA(GO) QUE ACESSA O SERPRO E TRAZ OS DADOS DE CLIENTES (CNPJ)    *
+      *                                                                              *
+      * CRIACAO...: 14/12/2023 - BUENO                                               *
+      * ALTERACAO.: 08/08/2026 - BUENO - EXPORTA O CURSOR DA BD PARA CSV             *
+      * ALTERACAO.: 08/08/2026 - BUENO - VALIDA O DIGITO VERIFICADOR (MODULO 11) DO *
+      *             CNPJ ANTES DE CHAMAR A BD.                                      *
+      * ALTERACAO.: 08/08/2026 - BUENO - PAGINA A EXIBICAO NO CONSOLE (DE TANTAS EM *
+      *             TANTAS LINHAS) E MOSTRA O TOTAL DE REGISTROS NO FINAL.          *
+      * ALTERACAO.: 08/08/2026 - BUENO - TELA DE SELECAO DE CRITERIO DE BUSCA       *
+      *             (CNPJ/CIDADE/UF/NOME). PARA CIDADE/UF/NOME O CRITERIO VAI NO    *
+      *             LNK-RETORNO ANTES DA PRIMEIRA CHAMADA AO FCO_BD, QUE E O MESMO  *
+      *             BUFFER QUE A BD DEVOLVE PREENCHIDO NAS CHAMADAS SEGUINTES.      *
+      * ALTERACAO.: 08/08/2026 - BUENO - CONTA SEPARADO QUANTO E PESSOA FISICA (F)  *
+      *             E PESSOA JURIDICA (J), USANDO WA-JURFIS, E MOSTRA OS DOIS       *
+      *             TOTAIS NO FINAL DA EXPORTACAO.                                 *
+      * ALTERACAO.: 08/08/2026 - BUENO - GRAVA CADA CONSULTA NO AUDIT.LOG          *
+      *             (COMPARTILHADO COM PIDTOUSER E MD5).                            *
+      * ALTERACAO.: 08/08/2026 - BUENO - DETECTA WN-RET < 0 NO "fco_next" DENTRO   *
+      *             DO LACO (NAO SO NA CHAMADA INICIAL DO "fco_bd") E PARA COM     *
+      *             MENSAGEM DE ERRO E O TOTAL PARCIAL JA LIDO.                    *
+      * ALTERACAO.: 08/08/2026 - BUENO - RENOMEADO PROGRAM-ID PARA GO-FCO-BD (ERA *
+      *             GO-FCO, IGUAL AOS OUTROS DOIS), PARA PODER SER CHAMADO PELO   *
+      *             MENU CENTRAL SEM AMBIGUIDADE DE NOME. ACRESCENTADO GOBACK     *
+      *             NO FINAL DO RT00-00-INICIO PARA DEVOLVER O CONTROLE AO MENU  *
+      *             EM VEZ DE CAIR NOS PARAGRAFOS SEGUINTES.                     *
+      * ALTERACAO.: 08/08/2026 - BUENO - LNK-FCO/LNK-RETORNO PASSARAM A VIR DO   *
+      *             COPY FCOLNK (MESMO LAYOUT PADRAO DAS OUTRAS DUAS COPIAS DO   *
+      *             GO-FCO) EM VEZ DE DECLARACAO PROPRIA.                        *
+      * ALTERACAO.: 08/08/2026 - BUENO - LE SYSTEM.PARM NA SUBIDA (COPY SYSPARM) *
+      *             PARA SABER O CAMINHO DA .SO DA BD, EM VEZ DE TER O CAMINHO   *
+      *             FIXO NO FONTE.                                               *
+      * ALTERACAO.: 08/08/2026 - BUENO - O PRIMEIRO REGISTRO (VINDO DO fco_bd)    *
+      *             TAMBEM CONTA PARA A PAGINACAO, NAO SO OS SEGUINTES (fco_next).*
+      * ALTERACAO.: 08/08/2026 - BUENO - GRAVA TAMBEM UMA LINHA DE AUDITORIA NA   *
+      *             ENTRADA DO PROGRAMA, ALEM DA GRAVACAO JA EXISTENTE NO FINAL   *
+      *             DA EXPORTACAO, PARA SOBRAR RASTRO NO AUDIT.LOG MESMO QUANDO   *
+      *             O RUN TRAVA OU CAI NO MEIO.                                   *
+      * ALTERACAO.: 08/08/2026 - BUENO - OPCAO INVALIDA NA TELA DE CRITERIO DE    *
+      *             BUSCA VOLTA A PERGUNTAR EM VEZ DE CAIR DIRETO EM (C)NPJ COM   *
+      *             LNK-FCO ZERADO (QUE PASSAVA NO MODULO 11 E DISPARAVA UM       *
+      *             WALK SEM FILTRO NA BASE INTEIRA SEM AVISAR O OPERADOR).       *
+      *                                                                              *
+      *------------------------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CSV-OUTPUT-FILE
+               ASSIGN TO WA-ARQ-CSV
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO WA-ARQ-AUDIT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WA-FS-AUDIT.
+
+           SELECT SYSTEM-PARM-FILE
+               ASSIGN TO WA-ARQ-SYSPARM
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WA-FS-SYSPARM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CSV-OUTPUT-FILE.
+       01  CSV-REC                     PIC X(200).
+
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITREC.
+
+       FD  SYSTEM-PARM-FILE.
+       01  SYSTEM-PARM-REC             PIC X(706).
+
+       WORKING-STORAGE SECTION.
+       77  WA-PARA                     PIC X(001)          VALUE SPACES.
+       77  WA-ARQ-CSV                  PIC X(100)          VALUE
+               "BD-EXPORT.CSV".
+       77  WA-NOME-RS                  PIC X(055)          VALUE SPACES.
+       77  WA-CIDADE-RS                PIC X(050)          VALUE SPACES.
+
+           COPY BDREGIS.
+
+       77  WN-RET                      SIGNED-LONG.
+       77  WN-QTDE-REGS                SIGNED-LONG         VALUE 0.
+       77  WN-QTDE-PAGINA              SIGNED-LONG         VALUE 0.
+       77  WN-TAM-PAGINA               PIC 9(003)          VALUE 20.
+       77  WA-CONTINUA                 PIC X(001)          VALUE SPACES.
+       77  WA-TIPO-BUSCA               PIC X(001)          VALUE "C".
+       77  WA-TIPO-BUSCA-OK            PIC X(001)          VALUE "N".
+       77  WA-CRITERIO                 PIC X(060)          VALUE SPACES.
+       77  WN-QTDE-PESSOA-FISICA       SIGNED-LONG         VALUE 0.
+       77  WN-QTDE-PESSOA-JURIDICA     SIGNED-LONG         VALUE 0.
+       77  WA-ARQ-AUDIT                PIC X(100)          VALUE
+               "AUDIT.LOG".
+       77  WA-FS-AUDIT                 PIC X(002)          VALUE "00".
+       77  WA-AU-DATA                  PIC 9(008).
+       77  WA-AU-HORA                  PIC 9(006).
+       77  WA-AU-PROGRAM-ID            PIC X(020) VALUE "GO-FCO-BD".
+       77  WA-AU-EVENTO                PIC X(010)          VALUE SPACES.
+       77  WA-AU-ENTRADA               PIC X(030)          VALUE SPACES.
+       77  WA-AU-RESULTADO             PIC X(020)          VALUE SPACES.
+       77  WA-ERRO-FCO-NEXT            PIC X(001)          VALUE "N".
+       77  WA-ARQ-SYSPARM              PIC X(100)          VALUE
+               "SYSTEM.PARM".
+       77  WA-FS-SYSPARM               PIC X(002)          VALUE "00".
+
+           COPY SYSPARM.
+
+           COPY CNPJVAL.
+
+      *LINKAGE SECTION.
+           COPY FCOLNK.
+
+      *PROCEDURE DIVISION USING LNK-FCO LNK-RETORNO.
+       PROCEDURE DIVISION.
+       RT00-00-INICIO.
+           MOVE "INICIO"   TO WA-AU-EVENTO.
+           MOVE SPACES     TO WA-AU-ENTRADA.
+           MOVE SPACES     TO WA-AU-RESULTADO.
+           PERFORM GRAVA-AUDITORIA.
+
+           PERFORM CARREGA-SYSPARM.
+
+           SET CONFIGURATION "DLL-CONVENTION" TO 0.
+           CALL SP-LIB-BD.
+
+           MOVE SPACES TO WA-PARA.
+
+           PERFORM RT05-00-SELECIONA-CRITERIO.
+
+           IF  WA-TIPO-BUSCA = "C"
+               PERFORM VALIDA-CNPJ
+               IF  CV-CNPJ-VALIDO NOT = "S"
+                   DISPLAY "CNPJ INVALIDO (DIGITO VERIFICADOR): "
+                           LNK-FCO
+                   ACCEPT LNK-FCO
+                   STOP RUN
+               END-IF
+           END-IF.
+
+           OPEN OUTPUT CSV-OUTPUT-FILE.
+           MOVE "FCO,NOME,PESSOA,CNPJ,CIDADE,UF" TO CSV-REC.
+           WRITE CSV-REC.
+
+           CALL "fco_bd"
+                    USING BY REFERENCE LNK-FCO, LNK-RETORNO, WN-RET
+                    returning INTO WN-RET
+           END-CALL.
+
+           if WN-RET < 0
+               DISPLAY "ERRO: " WN-RET
+               CLOSE CSV-OUTPUT-FILE
+               ACCEPT LNK-FCO
+               STOP RUN.
+
+           IF   LNK-RETORNO(1:9) = "<<<fim>>>"
+                MOVE "S" TO WA-PARA
+           END-IF.
+
+           MOVE LNK-RETORNO TO WA-REGIS.
+           DISPLAY MESSAGE BOX "FCO: " WN-FCO X"0A"
+                               "NOME: " WA-NOME X"0A"
+                               "CNPJ: " WN-CNPJ X"0A"
+                               "CIDA: " WA-CIDADE X"0A"
+                               "UF: " WA-UF.
+           IF  WA-PARA NOT = "S"
+               ADD 1 TO WN-QTDE-REGS
+               ADD 1 TO WN-QTDE-PAGINA
+               PERFORM RT02-00-GRAVA-CSV
+               PERFORM RT03-00-PAGINA
+           END-IF.
+
+           PERFORM UNTIL WA-PARA = "S"
+                   CALL "fco_next"
+                            USING BY REFERENCE LNK-FCO, LNK-RETORNO
+                            BY REFERENCE WN-RET
+                            returning INTO WN-RET
+                   END-CALL
+                   IF   WN-RET < 0
+                        MOVE "S" TO WA-PARA
+                        MOVE "S" TO WA-ERRO-FCO-NEXT
+                   ELSE
+                        IF   LNK-RETORNO(1:9) = "<<<fim>>>"
+                             MOVE "S" TO WA-PARA
+                        ELSE MOVE LNK-RETORNO TO WA-REGIS
+                             DISPLAY WA-REGIS
+                             ADD 1 TO WN-QTDE-REGS
+                             ADD 1 TO WN-QTDE-PAGINA
+                             PERFORM RT02-00-GRAVA-CSV
+                             PERFORM RT03-00-PAGINA
+                        END-IF
+                   END-IF
+           END-PERFORM.
+
+           CALL "closeRows".
+           CLOSE CSV-OUTPUT-FILE.
+
+           IF  WA-ERRO-FCO-NEXT = "S"
+               DISPLAY "ERRO: conexao com a BD caiu durante a leitura "
+                       "(fco_next retornou " WN-RET ")."
+               DISPLAY "Resultado parcial - " WN-QTDE-REGS
+                       " registro(s) lido(s) antes do erro."
+           ELSE
+               DISPLAY "Exportado para " WA-ARQ-CSV
+           END-IF.
+           DISPLAY "Total de registros: " WN-QTDE-REGS.
+           DISPLAY "Pessoa Fisica (F): " WN-QTDE-PESSOA-FISICA.
+           DISPLAY "Pessoa Juridica (J): " WN-QTDE-PESSOA-JURIDICA.
+
+           MOVE "EXPORT"        TO WA-AU-EVENTO.
+           MOVE LNK-FCO         TO WA-AU-ENTRADA.
+           IF  WA-ERRO-FCO-NEXT = "S"
+               MOVE "ERRO-PARCIAL"  TO WA-AU-RESULTADO
+           ELSE
+               MOVE WN-QTDE-REGS    TO WA-AU-RESULTADO
+           END-IF.
+           PERFORM GRAVA-AUDITORIA.
+
+           ACCEPT LNK-FCO.
+           GOBACK.
+
+       RT02-00-GRAVA-CSV.
+           EVALUATE WA-JURFIS
+               WHEN "F"
+                   ADD 1 TO WN-QTDE-PESSOA-FISICA
+               WHEN "J"
+                   ADD 1 TO WN-QTDE-PESSOA-JURIDICA
+           END-EVALUATE.
+
+           MOVE WA-NOME TO WA-NOME-RS.
+           INSPECT WA-NOME-RS REPLACING ALL "," BY ";".
+           MOVE WA-CIDADE TO WA-CIDADE-RS.
+           INSPECT WA-CIDADE-RS REPLACING ALL "," BY ";".
+
+           STRING
+               WN-FCO              DELIMITED BY SIZE
+               ","                 DELIMITED BY SIZE
+               WA-NOME-RS          DELIMITED BY SIZE
+               ","                 DELIMITED BY SIZE
+               WA-JURFIS           DELIMITED BY SIZE
+               ","                 DELIMITED BY SIZE
+               WN-CNPJ             DELIMITED BY SIZE
+               ","                 DELIMITED BY SIZE
+               WA-CIDADE-RS        DELIMITED BY SIZE
+               ","                 DELIMITED BY SIZE
+               WA-UF               DELIMITED BY SIZE
+               INTO CSV-REC
+           END-STRING.
+
+           WRITE CSV-REC.
+
+       RT05-00-SELECIONA-CRITERIO.
+           MOVE "N" TO WA-TIPO-BUSCA-OK.
+           PERFORM UNTIL WA-TIPO-BUSCA-OK = "S"
+               PERFORM RT05A-PEDE-CRITERIO
+           END-PERFORM.
+
+       RT05A-PEDE-CRITERIO.
+           DISPLAY "Buscar por: (C)NPJ  (L)Cidade  (U)F  (N)ome ? "
+               WITH NO ADVANCING.
+           ACCEPT WA-TIPO-BUSCA.
+           MOVE FUNCTION UPPER-CASE(WA-TIPO-BUSCA) TO WA-TIPO-BUSCA.
+
+           MOVE "S" TO WA-TIPO-BUSCA-OK.
+           EVALUATE WA-TIPO-BUSCA
+               WHEN "C"
+                   DISPLAY "CNPJ: " WITH NO ADVANCING
+                   ACCEPT LNK-FCO
+               WHEN "L"
+                   DISPLAY "Cidade: " WITH NO ADVANCING
+                   ACCEPT WA-CRITERIO
+                   MOVE ZEROS TO LNK-FCO
+                   STRING "CIDADE=" FUNCTION TRIM(WA-CRITERIO)
+                       DELIMITED BY SIZE INTO LNK-RETORNO
+                   END-STRING
+               WHEN "U"
+                   DISPLAY "UF: " WITH NO ADVANCING
+                   ACCEPT WA-CRITERIO
+                   MOVE ZEROS TO LNK-FCO
+                   STRING "UF=" FUNCTION TRIM(WA-CRITERIO)
+                       DELIMITED BY SIZE INTO LNK-RETORNO
+                   END-STRING
+               WHEN "N"
+                   DISPLAY "Nome contem: " WITH NO ADVANCING
+                   ACCEPT WA-CRITERIO
+                   MOVE ZEROS TO LNK-FCO
+                   STRING "NOME=" FUNCTION TRIM(WA-CRITERIO)
+                       DELIMITED BY SIZE INTO LNK-RETORNO
+                   END-STRING
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA - DIGITE C, L, U OU N."
+                   MOVE "N" TO WA-TIPO-BUSCA-OK
+           END-EVALUATE.
+
+       RT03-00-PAGINA.
+           IF  WN-QTDE-PAGINA >= WN-TAM-PAGINA
+               DISPLAY "-- " WN-QTDE-REGS
+                       " registro(s) ate aqui - ENTER para continuar "
+                       "--" WITH NO ADVANCING
+               ACCEPT WA-CONTINUA
+               MOVE 0 TO WN-QTDE-PAGINA
+           END-IF.
+
+           COPY CNPJVALP.
+
+           COPY AUDITP.
+
+           COPY SYSPARMP.
