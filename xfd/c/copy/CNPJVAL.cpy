@@ -0,0 +1,53 @@
+      *------------------------------------------------------------------------------*
+      * WORKING-STORAGE PARA VALIDACAO DE CNPJ POR MODULO 11 (DIGITO VERIFICADOR). *
+      * COPIADO NA WORKING-STORAGE SECTION DE QUEM VALIDA LNK-FCO ANTES DE CHAMAR  *
+      * O SERPRO OU A BASE LOCAL (EVITA GASTAR CONSULTA COM CNPJ DIGITADO ERRADO). *
+      *                                                                              *
+      * CRIACAO...: 08/08/2026 - BUENO                                               *
+      *------------------------------------------------------------------------------*
+       77  CV-CNPJ-VALIDO              PIC X(001)      VALUE "S".
+       77  CV-SOMA                     PIC 9(005)      VALUE ZEROS.
+       77  CV-RESTO                    PIC 9(005)      VALUE ZEROS.
+       77  CV-DV1                      PIC 9(001)      VALUE ZERO.
+       77  CV-DV2                      PIC 9(001)      VALUE ZERO.
+       77  CV-IDX                      PIC 9(002)      VALUE ZEROS.
+
+       01  CV-CNPJ-NUM                 PIC 9(014)      VALUE ZEROS.
+       01  CV-CNPJ-DIG REDEFINES CV-CNPJ-NUM.
+           03  CV-DIGITO                OCCURS 14 TIMES
+                                        PIC 9(001).
+
+       01  CV-PESO-1.
+           03  PIC 9(001)              VALUE 5.
+           03  PIC 9(001)              VALUE 4.
+           03  PIC 9(001)              VALUE 3.
+           03  PIC 9(001)              VALUE 2.
+           03  PIC 9(001)              VALUE 9.
+           03  PIC 9(001)              VALUE 8.
+           03  PIC 9(001)              VALUE 7.
+           03  PIC 9(001)              VALUE 6.
+           03  PIC 9(001)              VALUE 5.
+           03  PIC 9(001)              VALUE 4.
+           03  PIC 9(001)              VALUE 3.
+           03  PIC 9(001)              VALUE 2.
+       01  CV-PESO-1-TAB REDEFINES CV-PESO-1.
+           03  CV-PESO-1-EL             OCCURS 12 TIMES
+                                        PIC 9(001).
+
+       01  CV-PESO-2.
+           03  PIC 9(001)              VALUE 6.
+           03  PIC 9(001)              VALUE 5.
+           03  PIC 9(001)              VALUE 4.
+           03  PIC 9(001)              VALUE 3.
+           03  PIC 9(001)              VALUE 2.
+           03  PIC 9(001)              VALUE 9.
+           03  PIC 9(001)              VALUE 8.
+           03  PIC 9(001)              VALUE 7.
+           03  PIC 9(001)              VALUE 6.
+           03  PIC 9(001)              VALUE 5.
+           03  PIC 9(001)              VALUE 4.
+           03  PIC 9(001)              VALUE 3.
+           03  PIC 9(001)              VALUE 2.
+       01  CV-PESO-2-TAB REDEFINES CV-PESO-2.
+           03  CV-PESO-2-EL             OCCURS 13 TIMES
+                                        PIC 9(001).
