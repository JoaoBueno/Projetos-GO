@@ -0,0 +1,13 @@
+      *------------------------------------------------------------------------------*
+      * LAYOUT DO REGISTRO DEVOLVIDO POR "fco_bd"/"fco_next" NA BASE LOCAL.         *
+      * WA-JURFIS = "F" PESSOA FISICA / "J" PESSOA JURIDICA.                       *
+      *                                                                              *
+      * CRIACAO...: 08/08/2026 - BUENO                                               *
+      *------------------------------------------------------------------------------*
+       01  WA-REGIS.
+           03  WN-FCO                    PIC 9(014)      VALUE ZEROS.
+           03  WA-NOME                   PIC X(055)      VALUE SPACES.
+           03  WA-JURFIS                 PIC X(001)      VALUE SPACES.
+           03  WN-CNPJ                   PIC 9(014)      VALUE ZEROS.
+           03  WA-CIDADE                 PIC X(050)      VALUE SPACES.
+           03  WA-UF                     PIC X(002)      VALUE SPACES.
