@@ -0,0 +1,16 @@
+      *------------------------------------------------------------------------------*
+      * PARAGRAFO DE CARGA DOS PARAMETROS DE SISTEMA (SYSTEM.PARM), COMPARTILHADO   *
+      * POR TODO PROGRAMA QUE CHAMA UMA .SO EXTERNA. SE O ARQUIVO NAO EXISTIR, OS   *
+      * VALORES PADRAO DO PROPRIO COPY SYSPARM (WORKING-STORAGE) SAO MANTIDOS, PARA *
+      * O MESMO EXECUTAVEL CONTINUAR RODANDO MESMO SEM UM ARQUIVO DE CONFIG.        *
+      *                                                                              *
+      * CRIACAO...: 08/08/2026 - BUENO                                               *
+      *------------------------------------------------------------------------------*
+       CARREGA-SYSPARM.
+           OPEN INPUT SYSTEM-PARM-FILE.
+           IF  WA-FS-SYSPARM = "00"
+               READ SYSTEM-PARM-FILE INTO SYS-PARM-REC
+                   AT END CONTINUE
+               END-READ
+               CLOSE SYSTEM-PARM-FILE
+           END-IF.
