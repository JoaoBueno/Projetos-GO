@@ -0,0 +1,26 @@
+      *------------------------------------------------------------------------------*
+      * PARAGRAFO DE AUDITORIA COMPARTILHADO (PIDTOUSER, MD5, GO-FCO, T1_TESTE).     *
+      * GRAVA UMA LINHA NO AUDIT.LOG COM DATA/HORA, PROGRAM-ID, ENTRADA (CNPJ, PID   *
+      * OU O QUE FOR RELEVANTE PARA O PROGRAMA) E O RESULTADO DA OPERACAO.          *
+      * ENTRADA.: WA-AU-PROGRAM-ID, WA-AU-EVENTO, WA-AU-ENTRADA, WA-AU-RESULTADO.   *
+      *                                                                              *
+      * CRIACAO...: 08/08/2026 - BUENO                                               *
+      *------------------------------------------------------------------------------*
+       GRAVA-AUDITORIA.
+           ACCEPT WA-AU-DATA FROM DATE YYYYMMDD.
+           ACCEPT WA-AU-HORA FROM TIME.
+
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF  WA-FS-AUDIT = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+
+           MOVE WA-AU-DATA          TO AU-DATA.
+           MOVE WA-AU-HORA          TO AU-HORA.
+           MOVE WA-AU-PROGRAM-ID    TO AU-PROGRAM-ID.
+           MOVE WA-AU-EVENTO        TO AU-EVENTO.
+           MOVE WA-AU-ENTRADA       TO AU-ENTRADA.
+           MOVE WA-AU-RESULTADO     TO AU-RESULTADO.
+           WRITE AUDIT-REC.
+
+           CLOSE AUDIT-LOG-FILE.
