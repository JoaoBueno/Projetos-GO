@@ -0,0 +1,18 @@
+      *------------------------------------------------------------------------------*
+      * PARAMETROS DE SISTEMA LIDOS UMA VEZ NA SUBIDA DE CADA PROGRAMA.             *
+      * PERMITE TROCAR CAMINHO DE .SO E ENDPOINT DE CONEXAO SEM RECOMPILAR,         *
+      * DE FORMA QUE O MESMO EXECUTAVEL SIRVA PARA QUALQUER AMBIENTE (DEV,         *
+      * HOMOLOGACAO, PRODUCAO) SO TROCANDO O SYSTEM.PARM.                          *
+      *                                                                              *
+      * CRIACAO...: 08/08/2026 - BUENO                                               *
+      *------------------------------------------------------------------------------*
+       01  SYS-PARM-REC.
+           03  SP-LIB-SERPRO         PIC X(100)      VALUE
+                   "./go_serpro.so".
+           03  SP-LIB-BD             PIC X(100)      VALUE
+                   "./go_bd.so".
+           03  SP-LIB-MD5            PIC X(100)      VALUE
+                   "./t2c.so".
+           03  SP-SERPRO-ENDPOINT    PIC X(200)      VALUE SPACES.
+           03  SP-BD-CONNECTION      PIC X(200)      VALUE SPACES.
+           03  SP-SERPRO-DAILY-QUOTA PIC 9(006)      VALUE 500.
