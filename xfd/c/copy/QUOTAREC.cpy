@@ -0,0 +1,10 @@
+      *------------------------------------------------------------------------------*
+      * REGISTRO DE CONTROLE DA COTA DIARIA DE CONSULTAS AO SERPRO.                *
+      * UM UNICO REGISTRO, CHAVEADO POR DATA, INCREMENTADO A CADA CHAMADA "serpro" *
+      * COM SUCESSO. ZERA NATURALMENTE QUANDO A DATA MUDA.                         *
+      *                                                                              *
+      * CRIACAO...: 08/08/2026 - BUENO                                               *
+      *------------------------------------------------------------------------------*
+       01  QUOTA-REC.
+           03  QT-DATA                   PIC 9(008).
+           03  QT-QTDE-CONSULTAS         PIC 9(006).
