@@ -0,0 +1,44 @@
+      *------------------------------------------------------------------------------*
+      * PARAGRAFO DE VALIDACAO DE CNPJ POR MODULO 11.                               *
+      * ENTRADA.: LNK-FCO (PIC 9(014))                                              *
+      * SAIDA...: CV-CNPJ-VALIDO = "S" CNPJ OK / "N" DIGITO VERIFICADOR NAO BATE.   *
+      *                                                                              *
+      * CRIACAO...: 08/08/2026 - BUENO                                               *
+      *------------------------------------------------------------------------------*
+       VALIDA-CNPJ.
+           MOVE "S"                  TO CV-CNPJ-VALIDO.
+           MOVE LNK-FCO              TO CV-CNPJ-NUM.
+           MOVE ZEROS                TO CV-SOMA.
+
+           PERFORM VARYING CV-IDX FROM 1 BY 1 UNTIL CV-IDX > 12
+               COMPUTE CV-SOMA = CV-SOMA +
+                     (CV-DIGITO(CV-IDX) * CV-PESO-1-EL(CV-IDX))
+           END-PERFORM.
+
+           COMPUTE CV-RESTO = FUNCTION MOD(CV-SOMA, 11).
+           IF  CV-RESTO < 2
+               MOVE 0                TO CV-DV1
+           ELSE
+               COMPUTE CV-DV1 = 11 - CV-RESTO
+           END-IF.
+
+           IF  CV-DV1 NOT = CV-DIGITO(13)
+               MOVE "N"              TO CV-CNPJ-VALIDO
+           END-IF.
+
+           MOVE ZEROS                TO CV-SOMA.
+           PERFORM VARYING CV-IDX FROM 1 BY 1 UNTIL CV-IDX > 13
+               COMPUTE CV-SOMA = CV-SOMA +
+                     (CV-DIGITO(CV-IDX) * CV-PESO-2-EL(CV-IDX))
+           END-PERFORM.
+
+           COMPUTE CV-RESTO = FUNCTION MOD(CV-SOMA, 11).
+           IF  CV-RESTO < 2
+               MOVE 0                TO CV-DV2
+           ELSE
+               COMPUTE CV-DV2 = 11 - CV-RESTO
+           END-IF.
+
+           IF  CV-DV2 NOT = CV-DIGITO(14)
+               MOVE "N"              TO CV-CNPJ-VALIDO
+           END-IF.
