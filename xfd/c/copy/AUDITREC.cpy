@@ -0,0 +1,13 @@
+      *------------------------------------------------------------------------------*
+      * REGISTRO DO LOG DE AUDITORIA COMPARTILHADO ENTRE PIDTOUSER, MD5, GO-FCO E   *
+      * T1_TESTE. UMA LINHA E GRAVADA NA ENTRADA E NA SAIDA DE CADA PROGRAMA.       *
+      *                                                                              *
+      * CRIACAO...: 08/08/2026 - BUENO                                               *
+      *------------------------------------------------------------------------------*
+       01  AUDIT-REC.
+           03  AU-DATA                   PIC 9(008).
+           03  AU-HORA                   PIC 9(006).
+           03  AU-PROGRAM-ID              PIC X(020).
+           03  AU-EVENTO                 PIC X(010).
+           03  AU-ENTRADA                PIC X(030).
+           03  AU-RESULTADO              PIC X(020).
