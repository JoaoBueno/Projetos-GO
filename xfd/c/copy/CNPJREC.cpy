@@ -0,0 +1,27 @@
+      *------------------------------------------------------------------------------*
+      * REGISTRO DO ARQUIVO INDEXADO CNPJ-MASTER                                    *
+      * GUARDA O RESULTADO JA TRATADO DE UMA CONSULTA SERPRO PARA EVITAR CONSULTAR  *
+      * O MESMO CNPJ DUAS VEZES (SERPRO E COBRADO POR CONSULTA).                    *
+      *                                                                              *
+      * CRIACAO...: 08/08/2026 - BUENO                                               *
+      *------------------------------------------------------------------------------*
+       01  CNPJ-MASTER-REC.
+           03  CM-CNPJ                   PIC 9(014).
+           03  CM-NOME-EMPRESARIAL        PIC X(060).
+           03  CM-NOME-FANTASIA           PIC X(060).
+           03  CM-DATA-ABERTURA           PIC X(060).
+           03  CM-CORREIO-ELETRONICO      PIC X(060).
+           03  CM-PORTE                   PIC X(060).
+           03  CM-ENDERECO-TIPO-LOGR      PIC X(060).
+           03  CM-ENDERECO-LOGRADOURO     PIC X(060).
+           03  CM-ENDERECO-BAIRRO         PIC X(060).
+           03  CM-ENDERECO-MUNICIPIO      PIC X(060).
+           03  CM-ENDERECO-UF             PIC X(060).
+           03  CM-ENDERECO-CEP            PIC X(060).
+           03  CM-TELEFONE-1              PIC X(060).
+           03  CM-TELEFONE-2              PIC X(060).
+           03  CM-TELEFONE-3              PIC X(060).
+           03  CM-TELEFONE-4              PIC X(060).
+           03  CM-CNAE-PRINCIPAL          PIC X(060).
+           03  CM-CNAE-SECUNDARIAS        PIC X(060).
+           03  CM-DATA-ULT-CONSULTA       PIC 9(008).
