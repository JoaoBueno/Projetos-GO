@@ -0,0 +1,11 @@
+      *------------------------------------------------------------------------------*
+      * LAYOUT PADRAO DE CHAMADA PARA A CONSULTA DE CNPJ (SERPRO/BD)                *
+      * USADO POR TODAS AS COPIAS DO GO-FCO PARA QUE O MESMO CNPJ SE COMPORTE       *
+      * DA MESMA FORMA EM QUALQUER UM DOS TRES PONTOS DE ENTRADA.                   *
+      *                                                                              *
+      * CRIACAO...: 08/08/2026 - BUENO                                               *
+      *------------------------------------------------------------------------------*
+       01  LNK-FCO-REC.
+           03  LNK-FCO                 PIC 9(014)       VALUE ZEROS.
+           03  LNK-RETORNO             PIC X(1024)      VALUE SPACES.
+           03  LNK-WN-RET              SIGNED-LONG      VALUE ZERO.
