@@ -0,0 +1,47 @@
+      *------------------------------------------------------------------------------*
+      * PARAGRAFOS DE CONTROLE DA COTA DIARIA DE CONSULTAS AO SERPRO, COMPARTILHADOS*
+      * PELAS TRES COPIAS DO GO-FCO (UNICO, MASTER E LOTE) VIA O MESMO ARQUIVO      *
+      * WA-ARQ-COTA, PARA A COTA SER GLOBAL E NAO UMA POR PROGRAMA.                *
+      * CONTROLA-COTA SO CONSULTA/ZERA POR VIRADA DE DIA - NAO CONSOME COTA.       *
+      * REGISTRA-COTA E QUEM CONSOME UMA UNIDADE DA COTA, E SO DEVE SER CHAMADO    *
+      * DEPOIS DE UM CALL "serpro" DEVOLVER SUCESSO.                               *
+      * SAIDA DE CONTROLA-COTA...: WA-COTA-OK = "S" PODE CONSULTAR /               *
+      *                            "N" COTA DO DIA ESGOTADA (NENHUMA CONSULTA      *
+      *                            AO SERPRO DEVE SER TENTADA).                    *
+      *                                                                              *
+      * CRIACAO...: 08/08/2026 - BUENO                                               *
+      * ALTERACAO.: 08/08/2026 - BUENO - SEPARADA A CHECAGEM (CONTROLA-COTA) DO     *
+      *             CONSUMO (REGISTRA-COTA): A COTA SO PODE SER DEBITADA DEPOIS DE *
+      *             UMA CHAMADA AO SERPRO TER SIDO DE FATO FEITA E TER DADO CERTO, *
+      *             NAO NO MOMENTO EM QUE A CHECAGEM RODA.                         *
+      *------------------------------------------------------------------------------*
+       CONTROLA-COTA.
+           ACCEPT WA-COTA-HOJE FROM DATE YYYYMMDD.
+           MOVE "S" TO WA-COTA-OK.
+
+           OPEN INPUT QUOTA-CONTROL-FILE.
+           IF  WA-FS-COTA = "00"
+               READ QUOTA-CONTROL-FILE INTO QUOTA-REC
+                   AT END MOVE ZEROS TO QT-DATA QT-QTDE-CONSULTAS
+               END-READ
+               CLOSE QUOTA-CONTROL-FILE
+           ELSE
+               MOVE ZEROS TO QT-DATA QT-QTDE-CONSULTAS
+           END-IF.
+
+           IF  QT-DATA NOT = WA-COTA-HOJE
+               MOVE WA-COTA-HOJE TO QT-DATA
+               MOVE ZEROS        TO QT-QTDE-CONSULTAS
+           END-IF.
+
+           IF  QT-QTDE-CONSULTAS >= WA-COTA-LIMITE
+               MOVE "N" TO WA-COTA-OK
+               DISPLAY "COTA DIARIA DE CONSULTAS AO SERPRO ATINGIDA ("
+                       WA-COTA-LIMITE ") - CONSULTA NAO REALIZADA."
+           END-IF.
+
+       REGISTRA-COTA.
+           ADD 1 TO QT-QTDE-CONSULTAS.
+           OPEN OUTPUT QUOTA-CONTROL-FILE.
+           WRITE QUOTA-REC.
+           CLOSE QUOTA-CONTROL-FILE.
