@@ -0,0 +1,110 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      MENU.
+      *------------------------------------------------------------------------------*
+      * MENU CENTRAL: LISTA OS PONTOS DE ENTRADA EXISTENTES (CONSULTA SERPRO,        *
+      * PESQUISA NA BD, MD5, PID-TO-USER, TESTES DO PARSER JSON) POR FINALIDADE E    *
+      * CHAMA O SUBPROGRAMA CERTO, PARA O OPERADOR NAO PRECISAR DECORAR QUAL .CBL    *
+      * FAZ O QUE.                                                                  *
+      *                                                                              *
+      * CRIACAO...: 08/08/2026 - BUENO                                               *
+      * ALTERACAO.: 08/08/2026 - BUENO - OPCAO 1 PASSOU A USAR O LAYOUT FCOLNK.CPY   *
+      *             (O MESMO QUE O GO-FCO AGORA RECEBE) EM VEZ DE CAMPOS PROPRIOS.   *
+      *                                                                              *
+      *------------------------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WA-OPCAO                    PIC 9(002)          VALUE ZEROS.
+       77  WA-SAIR                     PIC X(001)          VALUE "N".
+
+           COPY FCOLNK.
+
+       77  WA-PID-MENU                 PIC 9(005)          VALUE ZEROS.
+       77  WA-USER-MENU                PIC X(030)          VALUE SPACES.
+       77  WA-ETIME-MENU               PIC X(012)          VALUE SPACES.
+       77  WA-PCPU-MENU                PIC X(008)          VALUE SPACES.
+       77  WA-MD5-STR-MENU             PIC X(100)          VALUE SPACES.
+       77  WA-MD5-HASH-MENU            PIC X(032)          VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       RT00-00-INICIO.
+           PERFORM UNTIL WA-SAIR = "S"
+               PERFORM RT01-00-EXIBE-MENU
+               PERFORM RT02-00-EXECUTA-OPCAO
+           END-PERFORM.
+
+           STOP RUN.
+
+       RT01-00-EXIBE-MENU.
+           DISPLAY " ".
+           DISPLAY "-----------------------------------------------".
+           DISPLAY " MENU CENTRAL".
+           DISPLAY "-----------------------------------------------".
+           DISPLAY " 1 - Consultar CNPJ no SERPRO (GO-FCO)".
+           DISPLAY " 2 - Consultar CNPJ no SERPRO com gravacao".
+           DISPLAY "     no CNPJ-MASTER (GO-FCO-MASTER)".
+           DISPLAY " 3 - Pesquisar na base local de empresas (BD)".
+           DISPLAY " 4 - Gerar checksum MD5".
+           DISPLAY " 5 - Descobrir o usuario dono de um PID".
+           DISPLAY " 6 - Rodar os testes do parser JSON (T1-T4)".
+           DISPLAY " 0 - Sair".
+           DISPLAY "Opcao: " WITH NO ADVANCING.
+           ACCEPT WA-OPCAO.
+
+       RT02-00-EXECUTA-OPCAO.
+           EVALUATE WA-OPCAO
+               WHEN 1
+                   PERFORM RT03-00-CHAMA-GO-FCO
+               WHEN 2
+                   CALL "GO-FCO-MASTER"
+                   END-CALL
+               WHEN 3
+                   CALL "GO-FCO-BD"
+                   END-CALL
+               WHEN 4
+                   PERFORM RT04-00-CHAMA-MD5
+               WHEN 5
+                   PERFORM RT05-00-CHAMA-PIDTOUSER
+               WHEN 6
+                   CALL "t1_teste"
+                   END-CALL
+               WHEN 0
+                   MOVE "S" TO WA-SAIR
+               WHEN OTHER
+                   DISPLAY "Opcao invalida."
+           END-EVALUATE.
+
+       RT03-00-CHAMA-GO-FCO.
+           DISPLAY "CNPJ: " WITH NO ADVANCING.
+           ACCEPT LNK-FCO.
+           MOVE SPACES TO LNK-RETORNO.
+
+           CALL "GO-FCO" USING LNK-FCO-REC
+           END-CALL.
+
+       RT04-00-CHAMA-MD5.
+           DISPLAY "Texto para gerar o MD5: " WITH NO ADVANCING.
+           ACCEPT WA-MD5-STR-MENU.
+           MOVE SPACES TO WA-MD5-HASH-MENU.
+
+           CALL "MD5" USING WA-MD5-STR-MENU WA-MD5-HASH-MENU
+           END-CALL.
+
+           DISPLAY "MD5: " WA-MD5-HASH-MENU.
+
+       RT05-00-CHAMA-PIDTOUSER.
+           DISPLAY "PID: " WITH NO ADVANCING.
+           ACCEPT WA-PID-MENU.
+           MOVE SPACES TO WA-USER-MENU WA-ETIME-MENU WA-PCPU-MENU.
+
+           CALL "PIDTOUSER" USING WA-PID-MENU WA-USER-MENU
+                    WA-ETIME-MENU WA-PCPU-MENU
+           END-CALL.
+
+           DISPLAY "Usuario: " WA-USER-MENU
+                   " Tempo: "  WA-ETIME-MENU
+                   " CPU%: "   WA-PCPU-MENU.
