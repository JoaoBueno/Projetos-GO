@@ -1,69 +1,574 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID.         MD5.
-*------------------------------------------------------------------------------*
-* GERA UM MD5                                                                  *
-* - TODOS                                                                      *
-*                                                                              *
-* CRIACAO...: 02/01/2017 - V6.00.000 - FBS                                     *
-* ALTERACAO.:                                                                  *
-*                                                                              *
-* CODIGO FONTE DA BIBLIOTECA /fontes/delphi/dll/md5/md5.c                      *
-* TEM QUE CRIAR A DLL NO LINUX E NO WINDOWS.                                   *
-*                                                                              *
-*                                                                              *
-*------------------------------------------------------------------------------*
-ENVIRONMENT DIVISION.
-CONFIGURATION SECTION.
-SPECIAL-NAMES.
-    DECIMAL-POINT IS COMMA.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-
-DATA DIVISION.
-FILE SECTION.
-
-WORKING-STORAGE SECTION.
-77  WAP-USAMD5                  PIC X(001).
-77  WA-LIB                      PIC X(150)              VALUE SPACES.
-77  STR                         PIC X(100)              VALUE SPACES.
-77                              PIC X(001)              VALUE X"00".
-77  RETORNO                     PIC X(032)              VALUE SPACES.
-77                              PIC X(001)              VALUE X"00".
-77  RETORNO1                    PIC X(032)              VALUE SPACES.
-77                              PIC X(001)              VALUE X"00".
-77  BRUNO                       PIC X(100)              VALUE
-    "123456789012345678901234567890123456789012345678901234567890123456789012345678901234567890".
-77  LEN                         SIGNED-LONG.
-77                              PIC X(001)              VALUE X"00".
-
-
-PROCEDURE DIVISION.
-RT00-00-INICIO.
-* 0 - FUNCOES EM C
-    SET CONFIGURATION "DLL-CONVENTION" TO 0.
-
-*    CALL "./t1c.so".
-*    MOVE "teste" TO STR.
-* 
-*    INSPECT STR TALLYING LEN FOR CHARACTERS BEFORE INITIAL "  ".
-* 
-*    CALL "retornamd5"
-*             USING BY REFERENCE STR, RETORNO
-*             BY REFERENCE LEN
-*             GIVING RETURN-CODE
-*    END-CALL.
-
-    DISPLAY BRUNO AT 0101.
-    CALL "./t2c.so".
-
-    MOVE "teste" TO STR.
-    MOVE ALL X"00" TO RETORNO.
-    MOVE LENGTH OF RETORNO TO LEN.
-
-    CALL "retornamd5"
-             USING BY REFERENCE STR, RETORNO
-             BY REFERENCE LEN
-             returning RETORNO1
-    END-CALL.
-
-    ACCEPT WAP-USAMD5.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.         MD5.
+      *------------------------------------------------------------------------------*
+      * GERA UM MD5                                                                  *
+      * - TODOS                                                                      *
+      *                                                                              *
+      * CRIACAO...: 02/01/2017 - V6.00.000 - FBS                                     *
+      * ALTERACAO.: 08/08/2026 - BUENO - VIROU SUBROTINA CHAMAVEL (LINKAGE SECTION)  *
+      *             PARA NAO PRECISAR REIMPLEMENTAR A CHAMADA AO T2C.SO EM TODO      *
+      *             PROGRAMA QUE PRECISA DE UM MD5 (GO-FCO, T1_TESTE, ETC).          *
+      * ALTERACAO.: 08/08/2026 - BUENO - SE O ./T2C.SO NAO CARREGAR (NAO DEPLOYADO   *
+      *             NO AMBIENTE), CAI PARA UM MD5 TODO EM COBOL (RT10 EM DIANTE),    *
+      *             SEM DEPENDER DE NENHUMA .SO EXTERNA.                             *
+      * ALTERACAO.: 08/08/2026 - BUENO - GRAVA CADA CHAMADA NO AUDIT.LOG            *
+      *             (COMPARTILHADO COM PIDTOUSER E GO-FCO).                          *
+      * ALTERACAO.: 08/08/2026 - BUENO - LE SYSTEM.PARM NA SUBIDA (COPY SYSPARM)    *
+      *             PARA SABER O CAMINHO DO T2C.SO, EM VEZ DE TER O CAMINHO FIXO   *
+      *             NO FONTE.                                                     *
+      * ALTERACAO.: 08/08/2026 - BUENO - CORRIGIDO O PREENCHIMENTO DO BUFFER DE     *
+      *             PADDING DO MD5 EM COBOL: TINHA QUE SER BYTE ZERO, NAO ESPACO.  *
+      * ALTERACAO.: 08/08/2026 - BUENO - GRAVA TAMBEM UMA LINHA DE AUDITORIA NA    *
+      *             ENTRADA DA ROTINA, ALEM DA GRAVACAO JA EXISTENTE NO FINAL,     *
+      *             PARA SOBRAR RASTRO NO AUDIT.LOG MESMO SE A CHAMADA TRAVAR.     *
+      *                                                                              *
+      * CODIGO FONTE DA BIBLIOTECA /fontes/delphi/dll/md5/md5.c                      *
+      * TEM QUE CRIAR A DLL NO LINUX E NO WINDOWS.                                   *
+      *                                                                              *
+      *                                                                              *
+      *------------------------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO WA-ARQ-AUDIT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WA-FS-AUDIT.
+
+           SELECT SYSTEM-PARM-FILE
+               ASSIGN TO WA-ARQ-SYSPARM
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WA-FS-SYSPARM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITREC.
+
+       FD  SYSTEM-PARM-FILE.
+       01  SYSTEM-PARM-REC             PIC X(706).
+
+       WORKING-STORAGE SECTION.
+       77  WA-ARQ-AUDIT                PIC X(100)        VALUE
+               "AUDIT.LOG".
+       77  WA-FS-AUDIT                 PIC X(002)        VALUE "00".
+       77  WA-AU-DATA                  PIC 9(008).
+       77  WA-AU-HORA                  PIC 9(006).
+       77  WA-AU-PROGRAM-ID            PIC X(020)        VALUE "MD5".
+       77  WA-AU-EVENTO                PIC X(010)        VALUE SPACES.
+       77  WA-AU-ENTRADA               PIC X(030)        VALUE SPACES.
+       77  WA-AU-RESULTADO             PIC X(020)        VALUE SPACES.
+
+       77  STR                         PIC X(100)        VALUE SPACES.
+       77                              PIC X(001)        VALUE X"00".
+       77  RETORNO                     PIC X(032)        VALUE SPACES.
+       77                              PIC X(001)        VALUE X"00".
+       77  LEN                         SIGNED-LONG.
+       77                              PIC X(001)        VALUE X"00".
+       77  WA-T2C-OK                   PIC X(001)        VALUE "S".
+       77  WA-ARQ-SYSPARM              PIC X(100)        VALUE
+               "SYSTEM.PARM".
+       77  WA-FS-SYSPARM               PIC X(002)        VALUE "00".
+
+           COPY SYSPARM.
+
+      *---------------------------------------------------------------*
+      * AREA DO MD5 PURO EM COBOL (FALLBACK QUANDO O T2C.SO FALHA)    *
+      *---------------------------------------------------------------*
+       01  WS-K-VALS.
+           03  PIC 9(010)        VALUE 3614090360.
+           03  PIC 9(010)        VALUE 3905402710.
+           03  PIC 9(010)        VALUE 606105819.
+           03  PIC 9(010)        VALUE 3250441966.
+           03  PIC 9(010)        VALUE 4118548399.
+           03  PIC 9(010)        VALUE 1200080426.
+           03  PIC 9(010)        VALUE 2821735955.
+           03  PIC 9(010)        VALUE 4249261313.
+           03  PIC 9(010)        VALUE 1770035416.
+           03  PIC 9(010)        VALUE 2336552879.
+           03  PIC 9(010)        VALUE 4294925233.
+           03  PIC 9(010)        VALUE 2304563134.
+           03  PIC 9(010)        VALUE 1804603682.
+           03  PIC 9(010)        VALUE 4254626195.
+           03  PIC 9(010)        VALUE 2792965006.
+           03  PIC 9(010)        VALUE 1236535329.
+           03  PIC 9(010)        VALUE 4129170786.
+           03  PIC 9(010)        VALUE 3225465664.
+           03  PIC 9(010)        VALUE 643717713.
+           03  PIC 9(010)        VALUE 3921069994.
+           03  PIC 9(010)        VALUE 3593408605.
+           03  PIC 9(010)        VALUE 38016083.
+           03  PIC 9(010)        VALUE 3634488961.
+           03  PIC 9(010)        VALUE 3889429448.
+           03  PIC 9(010)        VALUE 568446438.
+           03  PIC 9(010)        VALUE 3275163606.
+           03  PIC 9(010)        VALUE 4107603335.
+           03  PIC 9(010)        VALUE 1163531501.
+           03  PIC 9(010)        VALUE 2850285829.
+           03  PIC 9(010)        VALUE 4243563512.
+           03  PIC 9(010)        VALUE 1735328473.
+           03  PIC 9(010)        VALUE 2368359562.
+           03  PIC 9(010)        VALUE 4294588738.
+           03  PIC 9(010)        VALUE 2272392833.
+           03  PIC 9(010)        VALUE 1839030562.
+           03  PIC 9(010)        VALUE 4259657740.
+           03  PIC 9(010)        VALUE 2763975236.
+           03  PIC 9(010)        VALUE 1272893353.
+           03  PIC 9(010)        VALUE 4139469664.
+           03  PIC 9(010)        VALUE 3200236656.
+           03  PIC 9(010)        VALUE 681279174.
+           03  PIC 9(010)        VALUE 3936430074.
+           03  PIC 9(010)        VALUE 3572445317.
+           03  PIC 9(010)        VALUE 76029189.
+           03  PIC 9(010)        VALUE 3654602809.
+           03  PIC 9(010)        VALUE 3873151461.
+           03  PIC 9(010)        VALUE 530742520.
+           03  PIC 9(010)        VALUE 3299628645.
+           03  PIC 9(010)        VALUE 4096336452.
+           03  PIC 9(010)        VALUE 1126891415.
+           03  PIC 9(010)        VALUE 2878612391.
+           03  PIC 9(010)        VALUE 4237533241.
+           03  PIC 9(010)        VALUE 1700485571.
+           03  PIC 9(010)        VALUE 2399980690.
+           03  PIC 9(010)        VALUE 4293915773.
+           03  PIC 9(010)        VALUE 2240044497.
+           03  PIC 9(010)        VALUE 1873313359.
+           03  PIC 9(010)        VALUE 4264355552.
+           03  PIC 9(010)        VALUE 2734768916.
+           03  PIC 9(010)        VALUE 1309151649.
+           03  PIC 9(010)        VALUE 4149444226.
+           03  PIC 9(010)        VALUE 3174756917.
+           03  PIC 9(010)        VALUE 718787259.
+           03  PIC 9(010)        VALUE 3951481745.
+       01  WS-K-TAB REDEFINES WS-K-VALS.
+           03  WS-K             OCCURS 64 TIMES
+                                PIC 9(010).
+
+       01  WS-S-VALS.
+           03  PIC 9(002)        VALUE 7.
+           03  PIC 9(002)        VALUE 12.
+           03  PIC 9(002)        VALUE 17.
+           03  PIC 9(002)        VALUE 22.
+           03  PIC 9(002)        VALUE 7.
+           03  PIC 9(002)        VALUE 12.
+           03  PIC 9(002)        VALUE 17.
+           03  PIC 9(002)        VALUE 22.
+           03  PIC 9(002)        VALUE 7.
+           03  PIC 9(002)        VALUE 12.
+           03  PIC 9(002)        VALUE 17.
+           03  PIC 9(002)        VALUE 22.
+           03  PIC 9(002)        VALUE 7.
+           03  PIC 9(002)        VALUE 12.
+           03  PIC 9(002)        VALUE 17.
+           03  PIC 9(002)        VALUE 22.
+           03  PIC 9(002)        VALUE 5.
+           03  PIC 9(002)        VALUE 9.
+           03  PIC 9(002)        VALUE 14.
+           03  PIC 9(002)        VALUE 20.
+           03  PIC 9(002)        VALUE 5.
+           03  PIC 9(002)        VALUE 9.
+           03  PIC 9(002)        VALUE 14.
+           03  PIC 9(002)        VALUE 20.
+           03  PIC 9(002)        VALUE 5.
+           03  PIC 9(002)        VALUE 9.
+           03  PIC 9(002)        VALUE 14.
+           03  PIC 9(002)        VALUE 20.
+           03  PIC 9(002)        VALUE 5.
+           03  PIC 9(002)        VALUE 9.
+           03  PIC 9(002)        VALUE 14.
+           03  PIC 9(002)        VALUE 20.
+           03  PIC 9(002)        VALUE 4.
+           03  PIC 9(002)        VALUE 11.
+           03  PIC 9(002)        VALUE 16.
+           03  PIC 9(002)        VALUE 23.
+           03  PIC 9(002)        VALUE 4.
+           03  PIC 9(002)        VALUE 11.
+           03  PIC 9(002)        VALUE 16.
+           03  PIC 9(002)        VALUE 23.
+           03  PIC 9(002)        VALUE 4.
+           03  PIC 9(002)        VALUE 11.
+           03  PIC 9(002)        VALUE 16.
+           03  PIC 9(002)        VALUE 23.
+           03  PIC 9(002)        VALUE 4.
+           03  PIC 9(002)        VALUE 11.
+           03  PIC 9(002)        VALUE 16.
+           03  PIC 9(002)        VALUE 23.
+           03  PIC 9(002)        VALUE 6.
+           03  PIC 9(002)        VALUE 10.
+           03  PIC 9(002)        VALUE 15.
+           03  PIC 9(002)        VALUE 21.
+           03  PIC 9(002)        VALUE 6.
+           03  PIC 9(002)        VALUE 10.
+           03  PIC 9(002)        VALUE 15.
+           03  PIC 9(002)        VALUE 21.
+           03  PIC 9(002)        VALUE 6.
+           03  PIC 9(002)        VALUE 10.
+           03  PIC 9(002)        VALUE 15.
+           03  PIC 9(002)        VALUE 21.
+           03  PIC 9(002)        VALUE 6.
+           03  PIC 9(002)        VALUE 10.
+           03  PIC 9(002)        VALUE 15.
+           03  PIC 9(002)        VALUE 21.
+       01  WS-S-TAB REDEFINES WS-S-VALS.
+           03  WS-S             OCCURS 64 TIMES
+                                PIC 9(002).
+
+       77  WS-HEXDIG                   PIC X(016)
+               VALUE "0123456789abcdef".
+
+       77  WS-MSGLEN                   SIGNED-LONG.
+       77  WS-NBLOCKS                  SIGNED-LONG.
+       77  WS-BITLEN                   SIGNED-LONG.
+       01  WS-PADBUF                   PIC X(1024).
+       77  WS-IDX                      SIGNED-LONG.
+       77  WS-BLK                      SIGNED-LONG.
+       77  WS-BASE                     SIGNED-LONG.
+       77  WS-B1                       PIC 9(003).
+       77  WS-B2                       PIC 9(003).
+       77  WS-B3                       PIC 9(003).
+       77  WS-B4                       PIC 9(003).
+
+       01  WS-MSG-WORDS.
+           03  WS-M                    OCCURS 16 TIMES
+                                        PIC 9(010).
+
+       77  WS-A                        PIC 9(010).
+       77  WS-B                        PIC 9(010).
+       77  WS-C                        PIC 9(010).
+       77  WS-D                        PIC 9(010).
+       77  WS-AA                       PIC 9(010).
+       77  WS-BB                       PIC 9(010).
+       77  WS-CC                       PIC 9(010).
+       77  WS-DD                       PIC 9(010).
+       77  WS-F                        PIC 9(010).
+       77  WS-G                        SIGNED-LONG.
+       77  WS-TEMP                     PIC 9(010).
+       77  WS-ROUND                    SIGNED-LONG.
+
+      *---------------------------------------------------------------*
+      * TEMPS DAS OPERACOES BIT A BIT (AND/OR/XOR) E ROTACAO          *
+      *---------------------------------------------------------------*
+       77  WS-OPA                      PIC 9(010).
+       77  WS-OPB                      PIC 9(010).
+       77  WS-RESULT                   PIC 9(010).
+       77  WS-TA                       PIC 9(010).
+       77  WS-TB                       PIC 9(010).
+       77  WS-BITA                     PIC 9(001).
+       77  WS-BITB                     PIC 9(001).
+       77  WS-BITR                     PIC 9(001).
+       77  WS-POW                      PIC 9(010).
+       77  WS-BITIDX                   SIGNED-LONG.
+
+       77  WS-ROT-X                    PIC 9(010).
+       77  WS-ROT-N                    SIGNED-LONG.
+       77  WS-ROT-RESULT               PIC 9(010).
+       77  WS-ROT-POWN                 PIC 9(010).
+       77  WS-ROT-POWREST              PIC 9(010).
+       77  WS-ROT-HIGH                 PIC 9(010).
+       77  WS-ROT-LOW                  PIC 9(010).
+
+       LINKAGE SECTION.
+       01  LNK-MD5-STR                 PIC X(100)        VALUE SPACES.
+       01  LNK-MD5-HASH                PIC X(032)        VALUE SPACES.
+
+       PROCEDURE DIVISION USING LNK-MD5-STR LNK-MD5-HASH.
+       RT00-00-INICIO.
+           MOVE "INICIO"       TO WA-AU-EVENTO.
+           MOVE LNK-MD5-STR    TO WA-AU-ENTRADA.
+           MOVE SPACES         TO WA-AU-RESULTADO.
+           PERFORM GRAVA-AUDITORIA.
+
+           PERFORM CARREGA-SYSPARM.
+
+      * 0 - FUNCOES EM C
+           MOVE "S" TO WA-T2C-OK.
+           SET CONFIGURATION "DLL-CONVENTION" TO 0.
+
+           CALL SP-LIB-MD5
+               ON EXCEPTION
+                   MOVE "N" TO WA-T2C-OK
+           END-CALL.
+
+           IF  WA-T2C-OK = "S" AND RETURN-CODE NOT = 0
+               MOVE "N" TO WA-T2C-OK
+           END-IF.
+
+           IF  WA-T2C-OK = "S"
+               PERFORM RT02-00-VIA-BIBLIOTECA
+           ELSE
+               PERFORM RT10-00-MD5-PURO
+           END-IF.
+
+           MOVE "MD5"           TO WA-AU-EVENTO.
+           MOVE LNK-MD5-STR     TO WA-AU-ENTRADA.
+           MOVE LNK-MD5-HASH    TO WA-AU-RESULTADO.
+           PERFORM GRAVA-AUDITORIA.
+
+           GOBACK.
+
+       RT02-00-VIA-BIBLIOTECA.
+           MOVE LNK-MD5-STR TO STR.
+           MOVE ALL X"00" TO RETORNO.
+           MOVE LENGTH OF RETORNO TO LEN.
+
+           CALL "retornamd5"
+                    USING BY REFERENCE STR, RETORNO
+                    BY REFERENCE LEN
+                    GIVING RETURN-CODE
+           END-CALL.
+
+           MOVE RETORNO TO LNK-MD5-HASH.
+
+      *---------------------------------------------------------------*
+      * MD5 CALCULADO INTEIRAMENTE EM COBOL, SEM NENHUMA .SO.         *
+      *---------------------------------------------------------------*
+       RT10-00-MD5-PURO.
+           PERFORM RT11-00-CALCULA-TAMANHO.
+           PERFORM RT12-00-MONTA-PADDING.
+           PERFORM RT13-00-INICIALIZA-HASH.
+
+           PERFORM RT14-00-PROCESSA-BLOCOS
+               VARYING WS-BLK FROM 1 BY 1
+               UNTIL WS-BLK > WS-NBLOCKS.
+
+           PERFORM RT18-00-MONTA-HEX.
+
+       RT11-00-CALCULA-TAMANHO.
+           MOVE LENGTH OF LNK-MD5-STR TO WS-MSGLEN.
+           PERFORM WITH TEST BEFORE
+                   UNTIL WS-MSGLEN = 0
+               IF  LNK-MD5-STR(WS-MSGLEN:1) = SPACE
+                   SUBTRACT 1 FROM WS-MSGLEN
+               ELSE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       RT12-00-MONTA-PADDING.
+           MOVE LOW-VALUES TO WS-PADBUF.
+           MOVE LNK-MD5-STR(1:WS-MSGLEN) TO WS-PADBUF(1:WS-MSGLEN).
+           MOVE X"80" TO WS-PADBUF(WS-MSGLEN + 1:1).
+
+           COMPUTE WS-NBLOCKS =
+               FUNCTION INTEGER-PART((WS-MSGLEN + 9 + 63) / 64).
+
+           COMPUTE WS-BITLEN = WS-MSGLEN * 8.
+           COMPUTE WS-BASE = WS-NBLOCKS * 64 - 7.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 8
+               COMPUTE WS-B1 = FUNCTION MOD(WS-BITLEN, 256)
+               MOVE FUNCTION CHAR(WS-B1 + 1)
+                   TO WS-PADBUF(WS-BASE + WS-IDX - 1:1)
+               COMPUTE WS-BITLEN =
+                   FUNCTION INTEGER-PART(WS-BITLEN / 256)
+           END-PERFORM.
+
+       RT13-00-INICIALIZA-HASH.
+           MOVE 1732584193 TO WS-A.
+           MOVE 4023233417 TO WS-B.
+           MOVE 2562383102 TO WS-C.
+           MOVE 271733878  TO WS-D.
+
+       RT14-00-PROCESSA-BLOCOS.
+           COMPUTE WS-BASE = (WS-BLK - 1) * 64 + 1.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 16
+               PERFORM RT15-00-MONTA-PALAVRA
+           END-PERFORM.
+
+           MOVE WS-A TO WS-AA.
+           MOVE WS-B TO WS-BB.
+           MOVE WS-C TO WS-CC.
+           MOVE WS-D TO WS-DD.
+
+           PERFORM RT16-00-UM-ROUND
+               VARYING WS-ROUND FROM 1 BY 1 UNTIL WS-ROUND > 64.
+
+           COMPUTE WS-A = FUNCTION MOD(WS-AA + WS-A, 4294967296).
+           COMPUTE WS-B = FUNCTION MOD(WS-BB + WS-B, 4294967296).
+           COMPUTE WS-C = FUNCTION MOD(WS-CC + WS-C, 4294967296).
+           COMPUTE WS-D = FUNCTION MOD(WS-DD + WS-D, 4294967296).
+
+       RT15-00-MONTA-PALAVRA.
+           COMPUTE WS-B1 =
+               FUNCTION ORD(WS-PADBUF(WS-BASE + (WS-IDX - 1) * 4:1))
+                   - 1.
+           COMPUTE WS-B2 =
+               FUNCTION ORD(WS-PADBUF(WS-BASE + (WS-IDX - 1) * 4 + 1:1))
+                   - 1.
+           COMPUTE WS-B3 =
+               FUNCTION ORD(WS-PADBUF(WS-BASE + (WS-IDX - 1) * 4 + 2:1))
+                   - 1.
+           COMPUTE WS-B4 =
+               FUNCTION ORD(WS-PADBUF(WS-BASE + (WS-IDX - 1) * 4 + 3:1))
+                   - 1.
+
+           COMPUTE WS-M(WS-IDX) =
+               WS-B1 + WS-B2 * 256 + WS-B3 * 65536 + WS-B4 * 16777216.
+
+       RT16-00-UM-ROUND.
+           IF  WS-ROUND <= 16
+               COMPUTE WS-G = WS-ROUND
+               MOVE WS-B TO WS-OPA
+               MOVE WS-C TO WS-OPB
+               PERFORM BIT-AND-OP
+               MOVE WS-RESULT TO WS-F
+               COMPUTE WS-OPA = 4294967295 - WS-B
+               MOVE WS-D TO WS-OPB
+               PERFORM BIT-AND-OP
+               COMPUTE WS-F = FUNCTION MOD(WS-F + WS-RESULT, 4294967296)
+           ELSE
+               IF  WS-ROUND <= 32
+                   COMPUTE WS-G =
+                       FUNCTION MOD((5 * (WS-ROUND - 1) + 1), 16) + 1
+                   MOVE WS-D TO WS-OPA
+                   MOVE WS-B TO WS-OPB
+                   PERFORM BIT-AND-OP
+                   MOVE WS-RESULT TO WS-F
+                   COMPUTE WS-OPA = 4294967295 - WS-D
+                   MOVE WS-C TO WS-OPB
+                   PERFORM BIT-AND-OP
+                   COMPUTE WS-F =
+                       FUNCTION MOD(WS-F + WS-RESULT, 4294967296)
+               ELSE
+                   IF  WS-ROUND <= 48
+                       COMPUTE WS-G =
+                           FUNCTION MOD((3 * (WS-ROUND - 1) + 5), 16)
+                               + 1
+                       MOVE WS-B TO WS-OPA
+                       MOVE WS-C TO WS-OPB
+                       PERFORM BIT-XOR-OP
+                       MOVE WS-RESULT TO WS-OPA
+                       MOVE WS-D TO WS-OPB
+                       PERFORM BIT-XOR-OP
+                       MOVE WS-RESULT TO WS-F
+                   ELSE
+                       COMPUTE WS-G =
+                           FUNCTION MOD((7 * (WS-ROUND - 1)), 16) + 1
+                       COMPUTE WS-OPA = 4294967295 - WS-D
+                       MOVE WS-B TO WS-OPB
+                       PERFORM BIT-OR-OP
+                       MOVE WS-C TO WS-OPA
+                       MOVE WS-RESULT TO WS-OPB
+                       PERFORM BIT-XOR-OP
+                       MOVE WS-RESULT TO WS-F
+                   END-IF
+               END-IF
+           END-IF.
+
+           MOVE WS-D TO WS-TEMP.
+           MOVE WS-C TO WS-D.
+           MOVE WS-B TO WS-C.
+
+           COMPUTE WS-ROT-X =
+               FUNCTION MOD(WS-A + WS-F + WS-K(WS-ROUND) + WS-M(WS-G),
+                            4294967296).
+           MOVE WS-S(WS-ROUND) TO WS-ROT-N.
+           PERFORM ROTL-OP.
+
+           COMPUTE WS-B =
+               FUNCTION MOD(WS-B + WS-ROT-RESULT, 4294967296).
+           MOVE WS-TEMP TO WS-A.
+
+       RT18-00-MONTA-HEX.
+           MOVE SPACES TO LNK-MD5-HASH.
+           PERFORM RT19-00-HEX-PALAVRA
+               VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 4.
+
+       RT19-00-HEX-PALAVRA.
+           EVALUATE WS-IDX
+               WHEN 1  MOVE WS-A TO WS-OPA
+               WHEN 2  MOVE WS-B TO WS-OPA
+               WHEN 3  MOVE WS-C TO WS-OPA
+               WHEN 4  MOVE WS-D TO WS-OPA
+           END-EVALUATE.
+
+           PERFORM VARYING WS-BITIDX FROM 1 BY 1 UNTIL WS-BITIDX > 4
+               COMPUTE WS-B1 = FUNCTION MOD(WS-OPA, 256)
+               COMPUTE WS-OPA = FUNCTION INTEGER-PART(WS-OPA / 256)
+
+               COMPUTE WS-BASE = (WS-IDX - 1) * 8 + (WS-BITIDX - 1) * 2
+               ADD 1 TO WS-BASE
+
+               MOVE WS-HEXDIG(FUNCTION INTEGER-PART(WS-B1 / 16) + 1:1)
+                   TO LNK-MD5-HASH(WS-BASE:1)
+               MOVE WS-HEXDIG(FUNCTION MOD(WS-B1, 16) + 1:1)
+                   TO LNK-MD5-HASH(WS-BASE + 1:1)
+           END-PERFORM.
+
+      *---------------------------------------------------------------*
+      * OPERACOES BIT A BIT MANUAIS (AND/OR/XOR FEITOS NA MAO, SEM    *
+      * FUNCAO PRONTA DO COMPILADOR PARA ISSO) E ROTACAO A ESQUERDA   *
+      * DE 32 BITS.                                                  *
+      *---------------------------------------------------------------*
+       BIT-AND-OP.
+           MOVE WS-OPA TO WS-TA.
+           MOVE WS-OPB TO WS-TB.
+           MOVE 0 TO WS-RESULT.
+           MOVE 1 TO WS-POW.
+
+           PERFORM VARYING WS-BITIDX FROM 1 BY 1 UNTIL WS-BITIDX > 32
+               COMPUTE WS-BITA = FUNCTION MOD(WS-TA, 2)
+               COMPUTE WS-BITB = FUNCTION MOD(WS-TB, 2)
+               IF  WS-BITA = 1 AND WS-BITB = 1
+                   COMPUTE WS-RESULT = WS-RESULT + WS-POW
+               END-IF
+               COMPUTE WS-TA = FUNCTION INTEGER-PART(WS-TA / 2)
+               COMPUTE WS-TB = FUNCTION INTEGER-PART(WS-TB / 2)
+               COMPUTE WS-POW = WS-POW * 2
+           END-PERFORM.
+
+       BIT-OR-OP.
+           MOVE WS-OPA TO WS-TA.
+           MOVE WS-OPB TO WS-TB.
+           MOVE 0 TO WS-RESULT.
+           MOVE 1 TO WS-POW.
+
+           PERFORM VARYING WS-BITIDX FROM 1 BY 1 UNTIL WS-BITIDX > 32
+               COMPUTE WS-BITA = FUNCTION MOD(WS-TA, 2)
+               COMPUTE WS-BITB = FUNCTION MOD(WS-TB, 2)
+               IF  WS-BITA = 1 OR WS-BITB = 1
+                   COMPUTE WS-RESULT = WS-RESULT + WS-POW
+               END-IF
+               COMPUTE WS-TA = FUNCTION INTEGER-PART(WS-TA / 2)
+               COMPUTE WS-TB = FUNCTION INTEGER-PART(WS-TB / 2)
+               COMPUTE WS-POW = WS-POW * 2
+           END-PERFORM.
+
+       BIT-XOR-OP.
+           MOVE WS-OPA TO WS-TA.
+           MOVE WS-OPB TO WS-TB.
+           MOVE 0 TO WS-RESULT.
+           MOVE 1 TO WS-POW.
+
+           PERFORM VARYING WS-BITIDX FROM 1 BY 1 UNTIL WS-BITIDX > 32
+               COMPUTE WS-BITA = FUNCTION MOD(WS-TA, 2)
+               COMPUTE WS-BITB = FUNCTION MOD(WS-TB, 2)
+               IF  (WS-BITA = 1 AND WS-BITB = 0)
+                OR (WS-BITA = 0 AND WS-BITB = 1)
+                   COMPUTE WS-RESULT = WS-RESULT + WS-POW
+               END-IF
+               COMPUTE WS-TA = FUNCTION INTEGER-PART(WS-TA / 2)
+               COMPUTE WS-TB = FUNCTION INTEGER-PART(WS-TB / 2)
+               COMPUTE WS-POW = WS-POW * 2
+           END-PERFORM.
+
+       ROTL-OP.
+           COMPUTE WS-ROT-POWN = FUNCTION INTEGER-PART(
+                   2 ** WS-ROT-N).
+           COMPUTE WS-ROT-POWREST = FUNCTION INTEGER-PART(
+                   2 ** (32 - WS-ROT-N)).
+
+           COMPUTE WS-ROT-HIGH =
+               FUNCTION MOD(WS-ROT-X * WS-ROT-POWN, 4294967296).
+           COMPUTE WS-ROT-LOW =
+               FUNCTION INTEGER-PART(WS-ROT-X / WS-ROT-POWREST).
+
+           COMPUTE WS-ROT-RESULT = WS-ROT-HIGH + WS-ROT-LOW.
+
+           COPY AUDITP.
+
+           COPY SYSPARMP.
